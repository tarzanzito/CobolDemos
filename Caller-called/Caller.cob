@@ -8,11 +8,22 @@
       *     DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+      *BATCH OF SALES LINES - ONE CALL "Called" NOW PROCESSES THE
+      *WHOLE TABLE INSTEAD OF ONE CALL PER LINE ITEM
        01 WS-PARAMETERS-IN.
-          05 WS-STUDENT-ID            PIC X(10) VALUE "PAULOG".
-          05 WS-SALES                 PIC 9(5) VALUE 1001.
+          05 WS-BATCH-COUNT           PIC 9(03) VALUE 3.
+          05 WS-SALES-LINE OCCURS 1 TO 50 TIMES
+             DEPENDING ON WS-BATCH-COUNT
+             INDEXED BY WS-SALES-IDX.
+             10 WS-STUDENT-ID         PIC X(10).
+             10 WS-SALES              PIC 9(5).
        01 WS-PARAMETERS-OUT.
-          05 WS-RETURN-VALUE          PIC X(10).
+          05 WS-RESULT-LINE OCCURS 1 TO 50 TIMES
+             DEPENDING ON WS-BATCH-COUNT
+             INDEXED BY WS-RESULT-IDX.
+             10 WS-RETURN-VALUE       PIC X(10).
+             10 WS-RETURN-CODE        PIC X(02).
+                88 WS-RETURN-CODE-OK  VALUE "00".
       *
       * https://www.tutorialspoint.com/cobol/cobol_subroutines.htm
       * https://www.youtube.com/watch?v=7ukpBeMJpL4
@@ -21,10 +32,20 @@
        A1000-MAIN.
            DISPLAY "CALLER STARTED.".
 
-           DISPLAY "BEFORE: STUDANT ID  :" WS-STUDENT-ID.
-           DISPLAY "BEFORE: SALES       :" WS-SALES.
-           DISPLAY "BEFORE: RETURN VALUE:" WS-RETURN-VALUE.
-           DISPLAY LOW-VALUES.
+      *BUILD A SAMPLE BATCH OF SALES LINES
+           MOVE "PAULOG    " TO WS-STUDENT-ID(1).
+           MOVE 1001         TO WS-SALES(1).
+           MOVE "MARIAS    " TO WS-STUDENT-ID(2).
+           MOVE 2500         TO WS-SALES(2).
+           MOVE "JOAOP     " TO WS-STUDENT-ID(3).
+           MOVE ZERO         TO WS-SALES(3).
+
+           PERFORM VARYING WS-SALES-IDX FROM 1 BY 1
+                    UNTIL WS-SALES-IDX > WS-BATCH-COUNT
+               DISPLAY "BEFORE: STUDENT ID:"
+                       WS-STUDENT-ID(WS-SALES-IDX)
+               DISPLAY "BEFORE: SALES     :" WS-SALES(WS-SALES-IDX)
+           END-PERFORM.
 
       *BY CONTENT - new values will NOT reflect in calling program
       *BY REFERENCE default - new values are reflect in calling program
@@ -35,10 +56,19 @@
       *defauly (by reference)
       *    CALL "Called" USING WS-PARAMETERS-IN, WS-PARAMETERS-OUT.
 
-           DISPLAY LOW-VALUES.
-           DISPLAY "AFTER : STUDANT ID :" WS-STUDENT-ID.
-           DISPLAY "AFTER : SALES      :" WS-SALES.
-           DISPLAY "AFTER : RETURN VALUE:" WS-RETURN-VALUE.
+           PERFORM VARYING WS-RESULT-IDX FROM 1 BY 1
+                    UNTIL WS-RESULT-IDX > WS-BATCH-COUNT
+               DISPLAY "AFTER : STUDANT ID :"
+                       WS-STUDENT-ID(WS-RESULT-IDX)
+               DISPLAY "AFTER : RETURN CODE :"
+                       WS-RETURN-CODE(WS-RESULT-IDX)
+               IF WS-RETURN-CODE-OK(WS-RESULT-IDX)
+                   DISPLAY "AFTER : RETURN VALUE:"
+                           WS-RETURN-VALUE(WS-RESULT-IDX)
+               ELSE
+                   DISPLAY "CALLED REPORTED A FAILURE - VALUE IGNORED"
+               END-IF
+           END-PERFORM.
 
        A1000-MAIN-EXIT.
            DISPLAY "CALLER FINISHED.".
