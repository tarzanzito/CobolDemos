@@ -6,29 +6,66 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
       *     DECIMAL-POINT IS COMMA.
+       REPOSITORY.
+      *SHARED BUSINESS FUNCTION - SEE Personal-Function/
+      *FunctionCommission.cob - ALSO USED BY Function/CallFunction.cob
+           FUNCTION FunctionCommission.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
+      *COMMISSION RATE APPLIED TO SALES TO GET THE AMOUNT RETURNED
+       01 WS-COMMISSION-RATE       PIC V99 VALUE .10.
+       01 WS-COMMISSION-AMOUNT     PIC 9(6)V99.
+       01 WS-COMMISSION-EDIT       PIC ZZZZZ9.99.
       *
        LINKAGE SECTION.
        01 WS-PARAMETERS-IN.
-          05 PART-ID              PIC X(10).
-          05 SALES                PIC 9(5).
+          05 BATCH-COUNT           PIC 9(03).
+          05 SALES-LINE OCCURS 1 TO 50 TIMES
+             DEPENDING ON BATCH-COUNT
+             INDEXED BY SL-IDX.
+             10 PART-ID            PIC X(10).
+             10 SALES              PIC 9(5).
        01 WS-PARAMETERS-OUT.
-          05 RETURN-VALUE         PIC X(10).
+          05 RESULT-LINE OCCURS 1 TO 50 TIMES
+             DEPENDING ON BATCH-COUNT
+             INDEXED BY RL-IDX.
+             10 RETURN-VALUE       PIC X(10).
+             10 PART-CALL-CODE     PIC X(02).
+                88 PC-CODE-OK         VALUE "00".
+                88 PC-CODE-BAD-SALES  VALUE "99".
       *
        PROCEDURE DIVISION USING WS-PARAMETERS-IN, WS-PARAMETERS-OUT.
        A1000-MAIN.
            DISPLAY "CALLED STARTED.".
 
-           DISPLAY "RECEIVED: PART-ID     :" PART-ID.
-           DISPLAY "RECEIVED: SALES       :" SALES.
-           DISPLAY "RECEIVED: RETURN VALUE:" RETURN-VALUE.
-
-           MOVE "MY RESULT" TO RETURN-VALUE.
-
-           DISPLAY "SEND   : RETURN VALUE:" RETURN-VALUE.
+           PERFORM VARYING SL-IDX FROM 1 BY 1
+                    UNTIL SL-IDX > BATCH-COUNT
+               PERFORM PROCESS-LINE-PARA
+           END-PERFORM.
 
        A1000-MAIN-EXIT.
            DISPLAY "CALLED FINISHED.".
            GOBACK.
+
+      *PROCESS ONE SALES LINE OF THE BATCH, BY SL-IDX, INTO THE
+      *MATCHING RESULT-LINE ENTRY
+       PROCESS-LINE-PARA.
+           DISPLAY "RECEIVED: PART-ID     :" PART-ID(SL-IDX).
+           DISPLAY "RECEIVED: SALES       :" SALES(SL-IDX).
+
+           IF SALES(SL-IDX) = ZERO
+               SET PC-CODE-BAD-SALES(SL-IDX) TO TRUE
+               MOVE SPACES TO RETURN-VALUE(SL-IDX)
+           ELSE
+               MOVE FunctionCommission(SALES(SL-IDX) WS-COMMISSION-RATE)
+                   TO WS-COMMISSION-AMOUNT
+               MOVE WS-COMMISSION-AMOUNT TO WS-COMMISSION-EDIT
+               MOVE WS-COMMISSION-EDIT TO RETURN-VALUE(SL-IDX)
+               SET PC-CODE-OK(SL-IDX) TO TRUE
+           END-IF.
+
+           DISPLAY "SEND   : RETURN VALUE:" RETURN-VALUE(SL-IDX).
+           DISPLAY "SEND   : RETURN CODE :" PART-CALL-CODE(SL-IDX).
+       PROCESS-LINE-PARA-EXIT.
+           EXIT.
