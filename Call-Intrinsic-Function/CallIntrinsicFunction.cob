@@ -7,6 +7,9 @@
        working-storage section.
        77 ws-x1 pic X(25) value spaces.
        77 ws-x2 pic X(25) value spaces.
+       77 ws-x3 pic X(25) value spaces.
+       77 ws-x4 pic X(25) value spaces.
+       77 ws-x5 pic X(25) value spaces.
 
        77 Ws-RND  PIC 99.999999999 VALUE ZEROES.
        77 WW-SUB1 PIC 99 VALUE ZEROES.
@@ -22,6 +25,15 @@
            MOVE FUNCTION LOWER-CASE(ws-x1) TO ws-x2.
            DISPLAY ">>" ws-x1 ":" ws-x2
 
+      *    UPPER-CASE function
+           move "abcdef" TO ws-x3
+           MOVE FUNCTION UPPER-CASE(ws-x3) TO ws-x4.
+           DISPLAY ">>" ws-x3 ":" ws-x4
+
+      *    TRIM function
+           move "   padded text   " TO ws-x5
+           DISPLAY ">>[" ws-x5 "]:[" FUNCTION TRIM(ws-x5) "]"
+
       *    RANDOM function
            COMPUTE WS-RND = FUNCTION RANDOM.
            display "RANDOM:" WS-RND
