@@ -6,13 +6,16 @@
        environment division.
        configuration section.
        repository.
-      *Use fileName (dll extension) 
-           function FunctionNumGames.
+      *Use fileName (dll extension)
+           function FunctionNumGames
+           function FunctionCommission.
 
        data division.
        working-storage section.
        77 ws-n pic 9(6) value zeros.
-	   
+       77 ws-sales pic 9(5) value zeros.
+       77 ws-rate pic V99 value .10.
+
        procedure division.
        main.
            display "Enter num times (or zero to quit):".
@@ -22,9 +25,15 @@
            else
                display "Num games in " ws-n " times is:"
                display FunctionNumGames(ws-n)
+               display "Enter sales for commission (zero to skip):"
+               accept ws-sales from console
+               if ws-sales not = zeros
+                   display "Commission is:"
+                   display FunctionCommission(ws-sales, ws-rate)
+               end-if
            end-if.
            go to main.
-		   
+
       *   stop run.
       *
-	  
+
