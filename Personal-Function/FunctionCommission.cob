@@ -0,0 +1,29 @@
+       identification division.
+       function-id.   FunctionCommission.
+      *author.       Paulo.
+      *date-written. 08/08/2026.
+      *remarks.      Calcula a comissao sobre um valor de vendas usando
+      *              a taxa informada. Extraida de Caller-called/
+      *              Called.cob para ser reaproveitada por outros
+      *              programas (ex.: Function/CallFunction.cob), do
+      *              mesmo jeito que FunctionNumGames.cob.
+      *Note.         FileName must be equal to 'function-id'
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       77 ws-amount                pic 9(6)V99.
+       linkage section.
+       01 lk-sales                 pic 9(5).
+       01 lk-rate                  pic V99.
+       01 lk-commission            pic 9(6)V99.
+
+       procedure division using lk-sales, lk-rate
+               returning lk-commission.
+       main.
+           multiply lk-sales by lk-rate giving ws-amount.
+           move ws-amount to lk-commission.
+           goback.
+
+       end function FunctionCommission.
