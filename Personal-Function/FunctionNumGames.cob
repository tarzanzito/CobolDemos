@@ -10,13 +10,25 @@
        data division.
        working-storage section.
        77 ws-val                   pic 9(6).
+       77 ws-idx                   pic 9(6).
        linkage section.
        01 lk-in                    pic 9(6).
        01 lk-out                   pic 9(6).
 
        procedure division using lk-in returning lk-out.
        main.
-           compute lk-out = (lk-in - 1) * 2.
+      *lk-in is unsigned (pic 9), so the only guard needed is zero -
+      *by convention 0! is 1
+           if lk-in = zero
+               move 1 to lk-out
+           else
+               move 1 to ws-val
+               perform varying ws-idx from 1 by 1
+                       until ws-idx > lk-in
+                   multiply ws-val by ws-idx giving ws-val
+               end-perform
+               move ws-val to lk-out
+           end-if.
            goback.
 
        end function FunctionNumGames.
