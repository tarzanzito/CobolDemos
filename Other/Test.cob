@@ -1,20 +1,64 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXCLI.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION            INDEXED
+           ACCESS MODE             DYNAMIC
+           RECORD KEY              FD-CODIGO
+           FILE STATUS             FS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION            LINE SEQUENTIAL
+           FILE STATUS             FS-AUDIT.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD ARQCLI LABEL RECORD STANDARD
+             VALUE OF FILE-ID IS "ARQCLI.DAT".
+
+       01 REG-ARQCLI.
+          02 FD-CODIGO.
+              03 CODIGO       PIC 9(04).
+          02 FD-NOME          PIC X(30).
+          02 FD-END           PIC X(30).
+          02 FD-BAIRRO        PIC X(20).
+          02 FD-CIDADE        PIC X(20).
+          02 FD-CEP           PIC X(09).
+          02 FD-CREATED-DATE      PIC 9(06).
+          02 FD-LAST-UPDATED-DATE PIC 9(06).
+
+      *AUDIT TRAIL FOR CLIENT MAINTENANCE - ONE LINE PER
+      *INCLUSAO/ALTERACAO/EXCLUSAO, WITH THE RECORD BEFORE AND
+      *AFTER THE CHANGE SO WHAT HAPPENED CAN BE RECONSTRUCTED LATER
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          02 AUDIT-DATE        PIC 9(06).
+          02 FILLER            PIC X VALUE SPACE.
+          02 AUDIT-ACTION      PIC X(09).
+          02 FILLER            PIC X VALUE SPACE.
+          02 AUDIT-CODIGO      PIC 9(04).
+          02 FILLER            PIC X VALUE SPACE.
+          02 AUDIT-BEFORE      PIC X(125).
+          02 FILLER            PIC X VALUE SPACE.
+          02 AUDIT-AFTER       PIC X(125).
+
        WORKING-STORAGE SECTION.
+          77 FS-AUDIT             PIC X(02) VALUE SPACES.
+          77 WS-AUDIT-ACTION      PIC X(09) VALUE SPACES.
+          77 WS-AUDIT-CODIGO      PIC 9(04) VALUE ZERO.
+          01 WS-REG-ARQCLI-BEFORE PIC X(125) VALUE SPACES.
           77 WS-SPACE            PIC X(40) VALUE SPACES.
           77 FS                  PIC X(02) VALUE SPACES.
           77 WS-FUNC             PIC 9     VALUE ZERO.
-          77 MSG                 PIC X(09) VALUE SPACES.
+          77 MSG                 PIC X(30) VALUE SPACES.
           77 WS-CONF             PIC X     VALUE SPACE.
-          
+
           01 NOME-ENT            PIC X.
 
           01 WS-DATA-SIS.
@@ -26,34 +70,319 @@
              02 MENSA2    PIC X(30) VALUE "CAMPO INVALIDO".
              02 MENSA3    PIC X(30) VALUE "CLIENTE JÁ CADASTRADO".
              02 MENSA4    PIC X(30) VALUE "CLIENTE NÃO CADASTRADO".
-       
+          01 WS-CEP-VALIDO.
+             02 WS-CEP-NUM      PIC 9(05).
+             02 WS-CEP-TRACO    PIC X.
+             02 WS-CEP-COMP     PIC 9(03).
+
+      *PARTIAL-NAME SEARCH (CONSULTA POR NOME) WORKING FIELDS
+          77 WS-SEARCH-NOME      PIC X(30) VALUE SPACES.
+          77 WS-SEARCH-LEN       PIC 9(02) VALUE ZERO.
+          77 WS-SCAN-EOF         PIC X     VALUE "N".
+          77 WS-TALLY            PIC 9(03) VALUE ZERO.
+          77 WS-MATCH-COUNT      PIC 9(03) VALUE ZERO.
+
        SCREEN SECTION.
           01 TELA1.
              02 BLANK SCREEN.
              02 LINE 01 COLUMN 01 VALUE "EM:".
              02 LINE 01 COLUMN 04 FROM WS-DATA-SIS.
-             02 LINE 01 COLUMN 26 
+             02 LINE 01 COLUMN 26
                  VALUE "CADASTRO DE CLIENTES" REVERSE-VIDEO.
-             02 LINE 03 COLUMN 19 
+             02 LINE 03 COLUMN 19
                  VALUE "AUTOR: ALEXANDRE SAVELLI BENCZ".
              02 LINE 06 COLUMN 29 VALUE "FUNCAO DESEJADA: < >".
              02 LINE 08 COLUMN 29 VALUE "< 1 > INCLUSAO".
              02 LINE 10 COLUMN 29 VALUE "< 2 > ALTERACAOO".
              02 LINE 12 COLUMN 29 VALUE "< 3 > EXCLUSAO".
              02 LINE 14 COLUMN 29 VALUE "< 4 > CONSULTA".
-             02 LINE 16 COLUMN 29 VALUE "< 5 > FIM".
+             02 LINE 15 COLUMN 29 VALUE "< 5 > CONSULTA POR NOME".
+             02 LINE 16 COLUMN 29 VALUE "< 6 > FIM".
              02 LINE 21 COLUMN 29 VALUE "MENSAGEM:".
              02 LINE 22 COLUMN 29 TO NOME-ENT.
-         
+
           01 TELA-OPCAO.
              02 LINE 06 COLUMN 39 PIC X(09) USING MSG REVERSE-VIDEO.
-       
+
+          01 TELA-CODIGO.
+             02 LINE 08 COLUMN 01 VALUE "CODIGO DO CLIENTE:".
+             02 LINE 08 COLUMN 21 PIC 9(04) USING CODIGO.
+
+          01 TELA-DADOS.
+             02 LINE 10 COLUMN 01 VALUE "NOME   :".
+             02 LINE 10 COLUMN 10 PIC X(30) USING FD-NOME.
+             02 LINE 11 COLUMN 01 VALUE "ENDER. :".
+             02 LINE 11 COLUMN 10 PIC X(30) USING FD-END.
+             02 LINE 12 COLUMN 01 VALUE "BAIRRO :".
+             02 LINE 12 COLUMN 10 PIC X(20) USING FD-BAIRRO.
+             02 LINE 13 COLUMN 01 VALUE "CIDADE :".
+             02 LINE 13 COLUMN 10 PIC X(20) USING FD-CIDADE.
+             02 LINE 14 COLUMN 01 VALUE "CEP    :".
+             02 LINE 14 COLUMN 10 PIC X(09) USING FD-CEP.
+
+          01 TELA-CONSULTA.
+             02 LINE 10 COLUMN 01 VALUE "NOME   :".
+             02 LINE 10 COLUMN 10 PIC X(30) FROM FD-NOME.
+             02 LINE 11 COLUMN 01 VALUE "ENDER. :".
+             02 LINE 11 COLUMN 10 PIC X(30) FROM FD-END.
+             02 LINE 12 COLUMN 01 VALUE "BAIRRO :".
+             02 LINE 12 COLUMN 10 PIC X(20) FROM FD-BAIRRO.
+             02 LINE 13 COLUMN 01 VALUE "CIDADE :".
+             02 LINE 13 COLUMN 10 PIC X(20) FROM FD-CIDADE.
+             02 LINE 14 COLUMN 01 VALUE "CEP    :".
+             02 LINE 14 COLUMN 10 PIC X(09) FROM FD-CEP.
+
+      *PROMPT FOR A PARTIAL NAME TO SEARCH FOR - THE MATCH LIST ITSELF
+      *IS UNBOUNDED SO IT IS WRITTEN TO THE CONSOLE WITH DISPLAY
+      *INSTEAD OF A FIXED-SIZE SCREEN FORM
+          01 TELA-BUSCA-NOME.
+             02 LINE 08 COLUMN 01 VALUE "NOME (PARTE):".
+             02 LINE 08 COLUMN 15 PIC X(30) USING WS-SEARCH-NOME.
+
        PROCEDURE DIVISION.
-       INICIO.          
-       
-       TELA.
+       INICIO.
+           OPEN I-O ARQCLI.
+           IF FS NOT = "00"
+              IF FS = "35"
+                 OPEN OUTPUT ARQCLI
+                 CLOSE ARQCLI
+                 OPEN I-O ARQCLI
+              ELSE
+                 DISPLAY "FILE STATUS --->" FS
+                 STOP RUN
+              END-IF
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+      *    "05" = OPTIONAL FILE DID NOT EXIST, CREATED SUCCESSFULLY
+           IF FS-AUDIT NOT = "00" AND FS-AUDIT NOT = "05"
+              DISPLAY "AUDIT FILE STATUS --->" FS-AUDIT
+              STOP RUN
+           END-IF.
            ACCEPT WS-DATA-SIS FROM DATE.
+
+       TELA.
+           MOVE SPACES TO NOME-ENT.
            DISPLAY TELA1.
            ACCEPT TELA1.
-       FIM.   
-           STOP RUN.
\ No newline at end of file
+           EVALUATE NOME-ENT
+              WHEN "1"
+                 PERFORM INCLUSAO THRU INCLUSAO-FIM
+              WHEN "2"
+                 PERFORM ALTERACAO THRU ALTERACAO-FIM
+              WHEN "3"
+                 PERFORM EXCLUSAO THRU EXCLUSAO-FIM
+              WHEN "4"
+                 PERFORM CONSULTA THRU CONSULTA-FIM
+              WHEN "5"
+                 PERFORM CONSULTA-NOME THRU CONSULTA-NOME-FIM
+              WHEN "6"
+                 GO TO FIM
+              WHEN OTHER
+                 MOVE MENSA1 TO MSG
+                 DISPLAY TELA-OPCAO
+           END-EVALUATE.
+           GO TO TELA.
+
+       VALIDA-CEP.
+      *    accepts NNNNN-NNN or the plain 8-digit NNNNNNNN form.
+           MOVE "N" TO WS-CONF.
+           IF FD-CEP(6:1) = "-"
+              MOVE FD-CEP(1:5) TO WS-CEP-NUM
+              MOVE FD-CEP(7:3) TO WS-CEP-COMP
+              IF FD-CEP(1:5) IS NUMERIC AND FD-CEP(7:3) IS NUMERIC
+                 MOVE "S" TO WS-CONF
+              END-IF
+           ELSE
+              IF FD-CEP(1:8) IS NUMERIC
+                 MOVE "S" TO WS-CONF
+              END-IF
+           END-IF.
+       VALIDA-CEP-FIM.
+           EXIT.
+
+       INCLUSAO.
+           INITIALIZE REG-ARQCLI.
+           DISPLAY TELA1.
+           DISPLAY TELA-CODIGO.
+           ACCEPT TELA-CODIGO.
+           MOVE SPACES TO MSG.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 NEXT SENTENCE
+              NOT INVALID KEY
+                 MOVE MENSA3 TO MSG
+                 DISPLAY TELA-OPCAO
+                 GO TO INCLUSAO-FIM
+           END-READ.
+           DISPLAY TELA-DADOS.
+           ACCEPT TELA-DADOS.
+           PERFORM VALIDA-CEP THRU VALIDA-CEP-FIM.
+           IF WS-CONF NOT = "S"
+              MOVE MENSA2 TO MSG
+              DISPLAY TELA-OPCAO
+              GO TO INCLUSAO-FIM
+           END-IF.
+           MOVE WS-DATA-SIS TO FD-CREATED-DATE.
+           MOVE WS-DATA-SIS TO FD-LAST-UPDATED-DATE.
+           WRITE REG-ARQCLI
+              INVALID KEY
+                 MOVE MENSA3 TO MSG
+                 DISPLAY TELA-OPCAO
+              NOT INVALID KEY
+                 MOVE SPACES TO WS-REG-ARQCLI-BEFORE
+                 MOVE CODIGO TO WS-AUDIT-CODIGO
+                 MOVE "INCLUSAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-WRITE.
+       INCLUSAO-FIM.
+           EXIT.
+
+       ALTERACAO.
+           INITIALIZE REG-ARQCLI.
+           DISPLAY TELA1.
+           DISPLAY TELA-CODIGO.
+           ACCEPT TELA-CODIGO.
+           MOVE SPACES TO MSG.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY TELA-OPCAO
+                 GO TO ALTERACAO-FIM
+           END-READ.
+           MOVE REG-ARQCLI TO WS-REG-ARQCLI-BEFORE.
+           DISPLAY TELA-DADOS.
+           ACCEPT TELA-DADOS.
+           PERFORM VALIDA-CEP THRU VALIDA-CEP-FIM.
+           IF WS-CONF NOT = "S"
+              MOVE MENSA2 TO MSG
+              DISPLAY TELA-OPCAO
+              GO TO ALTERACAO-FIM
+           END-IF.
+           MOVE WS-DATA-SIS TO FD-LAST-UPDATED-DATE.
+           REWRITE REG-ARQCLI
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY TELA-OPCAO
+              NOT INVALID KEY
+                 MOVE CODIGO TO WS-AUDIT-CODIGO
+                 MOVE "ALTERACAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-REWRITE.
+       ALTERACAO-FIM.
+           EXIT.
+
+       EXCLUSAO.
+           INITIALIZE REG-ARQCLI.
+           DISPLAY TELA1.
+           DISPLAY TELA-CODIGO.
+           ACCEPT TELA-CODIGO.
+           MOVE SPACES TO MSG.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY TELA-OPCAO
+                 GO TO EXCLUSAO-FIM
+           END-READ.
+           MOVE REG-ARQCLI TO WS-REG-ARQCLI-BEFORE.
+           MOVE CODIGO TO WS-AUDIT-CODIGO.
+           DISPLAY TELA-CONSULTA.
+           DELETE ARQCLI
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY TELA-OPCAO
+              NOT INVALID KEY
+                 MOVE SPACES TO REG-ARQCLI
+                 MOVE "EXCLUSAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-DELETE.
+       EXCLUSAO-FIM.
+           EXIT.
+
+       CONSULTA.
+           INITIALIZE REG-ARQCLI.
+           DISPLAY TELA1.
+           DISPLAY TELA-CODIGO.
+           ACCEPT TELA-CODIGO.
+           MOVE SPACES TO MSG.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY TELA-OPCAO
+                 GO TO CONSULTA-FIM
+           END-READ.
+           DISPLAY TELA-CONSULTA.
+       CONSULTA-FIM.
+           EXIT.
+
+      *SCANS ARQCLI.DAT FOR EVERY RECORD WHOSE FD-NOME CONTAINS THE
+      *OPERATOR-ENTERED SUBSTRING AND LISTS ALL MATCHES - ARQCLI IS
+      *KEYED ON FD-CODIGO SO THIS IS A FULL SEQUENTIAL SCAN RATHER
+      *THAN A DIRECT READ
+       CONSULTA-NOME.
+           MOVE SPACES TO WS-SEARCH-NOME.
+           DISPLAY TELA1.
+           DISPLAY TELA-BUSCA-NOME.
+           ACCEPT TELA-BUSCA-NOME.
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NOME)).
+           MOVE ZERO TO WS-MATCH-COUNT.
+           IF WS-SEARCH-LEN = ZERO
+               MOVE MENSA2 TO MSG
+               DISPLAY TELA-OPCAO
+               GO TO CONSULTA-NOME-FIM
+           END-IF.
+
+           MOVE LOW-VALUES TO FD-CODIGO.
+           START ARQCLI KEY IS NOT LESS FD-CODIGO
+               INVALID KEY
+                   MOVE "Y" TO WS-SCAN-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO WS-SCAN-EOF
+           END-START.
+
+           DISPLAY " ".
+           DISPLAY "RESULTADOS PARA [" FUNCTION TRIM(WS-SEARCH-NOME)
+                   "]:".
+           PERFORM UNTIL WS-SCAN-EOF = "Y"
+               READ ARQCLI NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCAN-EOF
+                   NOT AT END
+                       PERFORM CHECK-NOME-MATCH-PARA
+               END-READ
+           END-PERFORM.
+           DISPLAY "TOTAL DE CLIENTES ENCONTRADOS: " WS-MATCH-COUNT.
+           DISPLAY " ".
+           MOVE SPACES TO MSG.
+           DISPLAY TELA-OPCAO.
+       CONSULTA-NOME-FIM.
+           EXIT.
+
+       CHECK-NOME-MATCH-PARA.
+           MOVE ZERO TO WS-TALLY.
+           INSPECT FD-NOME TALLYING WS-TALLY
+               FOR ALL WS-SEARCH-NOME(1:WS-SEARCH-LEN).
+           IF WS-TALLY > 0
+               DISPLAY "CODIGO=" CODIGO " NOME=" FD-NOME
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
+       CHECK-NOME-MATCH-PARA-FIM.
+           EXIT.
+
+      *APPENDS ONE LINE TO AUDIT.LOG FOR THE CALLING PARAGRAPH'S
+      *ACTION. THE CALLER MUST SET WS-REG-ARQCLI-BEFORE AND LEAVE
+      *REG-ARQCLI HOLDING THE "AFTER" IMAGE (SPACES FOR A DELETE).
+       WRITE-AUDIT-PARA.
+           MOVE WS-DATA-SIS  TO AUDIT-DATE.
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION.
+           MOVE WS-AUDIT-CODIGO TO AUDIT-CODIGO.
+           MOVE WS-REG-ARQCLI-BEFORE TO AUDIT-BEFORE.
+           MOVE REG-ARQCLI    TO AUDIT-AFTER.
+           WRITE AUDIT-RECORD.
+       WRITE-AUDIT-FIM.
+           EXIT.
+
+       FIM.
+           CLOSE ARQCLI.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
