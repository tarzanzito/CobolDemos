@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQVALID.
+      *PRE-LOAD VALIDATOR FOR THE SEQFILE/SeqFile2 INPUT FEED FORMAT
+      *(STORE-ID/ITEM-ID, SHARED BY Other/SeqFile.cob AND
+      *Other/SeqFile2.cob). SCANS INFLDD FIRST, REJECTS BAD
+      *STORE-ID/ITEM-ID COMBINATIONS TO AN ERROR REPORT, AND COPIES
+      *EVERY CLEAN RECORD TO INFLDD.CLEAN SO ONLY A VALIDATED FILE
+      *REACHES THE EXISTING LOAD PROGRAMS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFL ASSIGN TO INFLDD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-INFL.
+           SELECT CLEAN-FILE ASSIGN TO "INFLDD.CLEAN"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-CLEAN.
+           SELECT ERROR-FILE ASSIGN TO "INFLDD.ERR"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ERROR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFL.
+       01 INFL-REC.
+           05 STORE-ID PIC 9(05).
+           05 FILLER PIC X(01).
+           05 ITEM-ID PIC X(10).
+           05 FILLER PIC X(64).
+       FD CLEAN-FILE.
+       01 CLEAN-REC PIC X(80).
+       FD ERROR-FILE.
+       01 ERROR-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 FS-INFL  PIC X(02) VALUE SPACES.
+          88 FS-INFL-OK  VALUE '00'.
+          88 FS-INFL-EOF VALUE '10'.
+       01 FS-CLEAN PIC X(02) VALUE SPACES.
+       01 FS-ERROR PIC X(02) VALUE SPACES.
+       01 COUNTERS.
+           05 READ-COUNT  PIC 9(05) VALUE ZERO.
+           05 CLEAN-COUNT PIC 9(05) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-STORE-EDIT PIC Z(04)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+
+       OPEN-PARA.
+           OPEN INPUT INFL.
+           IF NOT FS-INFL-OK
+              DISPLAY "FILE OPEN FAILED: " FS-INFL
+              GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT CLEAN-FILE.
+           OPEN OUTPUT ERROR-FILE.
+       OPEN-EXIT-PARA.
+           EXIT.
+
+       PROCESS-PARA.
+           PERFORM UNTIL FS-INFL-EOF
+               READ INFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM VALIDATE-PARA THRU VALIDATE-EXIT-PARA
+               END-READ
+           END-PERFORM.
+       PROCESS-EXIT-PARA.
+           EXIT.
+
+       VALIDATE-PARA.
+           ADD 1 TO READ-COUNT.
+           MOVE STORE-ID TO WS-STORE-EDIT.
+           IF STORE-ID IS NOT NUMERIC OR STORE-ID = ZERO
+              OR ITEM-ID = SPACES
+              MOVE SPACES TO ERROR-LINE
+              STRING "REJECTED STORE-ID=" DELIMITED BY SIZE
+                     WS-STORE-EDIT DELIMITED BY SIZE
+                     " ITEM-ID=[" DELIMITED BY SIZE
+                     ITEM-ID DELIMITED BY SIZE
+                     "]" DELIMITED BY SIZE
+                     INTO ERROR-LINE
+              END-STRING
+              WRITE ERROR-LINE
+              ADD 1 TO REJECT-COUNT
+           ELSE
+              MOVE INFL-REC TO CLEAN-REC
+              WRITE CLEAN-REC
+              ADD 1 TO CLEAN-COUNT
+           END-IF.
+       VALIDATE-EXIT-PARA.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE INFL.
+           CLOSE CLEAN-FILE.
+           CLOSE ERROR-FILE.
+           DISPLAY "RECORDS READ    : " READ-COUNT.
+           DISPLAY "RECORDS CLEAN   : " CLEAN-COUNT.
+           DISPLAY "RECORDS REJECTED: " REJECT-COUNT.
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+       EXIT-PARA.
+           EXIT PROGRAM.
