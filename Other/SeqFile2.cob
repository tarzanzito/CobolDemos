@@ -3,7 +3,8 @@
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-             SELECT INFL ASSIGN TO INFLDD
+      *READS THE VALIDATED OUTPUT OF SeqFileValidate.cob
+             SELECT INFL ASSIGN TO "INFLDD.CLEAN"
              ORGANIZATION IS SEQUENTIAL
              FILE STATUS FS-INFL.
              SELECT OUTFL ASSIGN TO OUTFLDD
@@ -18,7 +19,11 @@
            05 ITEM-ID PIC X(10).
            05 FILLER PIC X(64).
         FD OUTFL.
+      *LEADING RECORD-TYPE BYTE - SHARED EXTRACT FORMAT CONVENTION ALSO
+      *USED BY SeqFileWrite.cob/SeqFileRead.cob: "1"=NUMERIC-FIELD
+      *RECORD, "2"=THIS STORE-ID/ITEM-ID RECORD, "9"=TRAILER.
         01 OUTFL-REC.
+           05 REC-TYPE PIC X VALUE "2".
            05 O-STORE-ID PIC 9(05).
            05 DELIMIT PIC X(01).
            05 O-ITEM-ID PIC X(10).
@@ -33,14 +38,31 @@
         01 COUNTERS.
            05 READ-COUNT PIC 9(2).
            05 WRITE-COUNT PIC 9(2).
+           05 FILTERED-COUNT PIC 9(2).
+      *STORE-ID CUTOFF - DEFAULTS TO THE ORIGINAL HARDCODED VALUE BUT
+      *MAY BE OVERRIDDEN BY THE FIRST COMMAND-LINE PARAMETER
+        01 WS-CUTOFF PIC 9(05) VALUE 12346.
+        01 WS-CUTOFF-PARM PIC X(05) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PARA.
+             PERFORM CUTOFF-PARA THRU CUTOFF-EXIT-PARA.
              PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
              PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
              PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
              STOP RUN.
+      *READ THE CUTOFF FROM THE COMMAND LINE, IF ONE WAS GIVEN
+       CUTOFF-PARA.
+             ACCEPT WS-CUTOFF-PARM FROM COMMAND-LINE.
+             IF WS-CUTOFF-PARM IS NUMERIC
+                MOVE WS-CUTOFF-PARM TO WS-CUTOFF
+             END-IF.
+             DISPLAY "STORE-ID CUTOFF: " WS-CUTOFF.
+       CUTOFF-EXIT-PARA.
+             EXIT.
+
        OPEN-PARA.
-             INITIALIZE FS-INFL FS-OUTFL READ-COUNT WRITE-COUNT.
+             INITIALIZE FS-INFL FS-OUTFL READ-COUNT WRITE-COUNT
+                FILTERED-COUNT.
              OPEN INPUT INFL
              IF FS-INFL-OK
                 CONTINUE
@@ -73,17 +95,24 @@
             EXIT.
        WRITE-PARA.
             ADD 1 TO READ-COUNT.
-            IF STORE-ID > 12346
+            IF STORE-ID > WS-CUTOFF
                 MOVE "|" TO DELIMIT
                 MOVE STORE-ID TO O-STORE-ID
                 MOVE ITEM-ID TO O-ITEM-ID
                 WRITE OUTFL-REC
+                ADD 1 TO WRITE-COUNT
                 DISPLAY 'HI'
+            ELSE
+                ADD 1 TO FILTERED-COUNT
             END-IF.
        WRITE-EXIT-PARA.
             EXIT.
        CLOSE-PARA.
             CLOSE INFL.
+            CLOSE OUTFL.
+            DISPLAY "RECORDS READ     : " READ-COUNT.
+            DISPLAY "RECORDS WRITTEN  : " WRITE-COUNT.
+            DISPLAY "RECORDS FILTERED : " FILTERED-COUNT.
        CLOSE-EXIT-PARA.
            EXIT.
        EXIT-PARA.
