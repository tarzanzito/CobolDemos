@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCICID.
+      *CONTROL-BREAK CUSTOMER REPORT BY CITY - SUBTOTALS EACH TIME
+      *FD-CIDADE CHANGES PLUS A GRAND TOTAL, FOR REGIONAL PLANNING.
+      *READS ARQCLI.DAT IN FD-CIDADE ORDER USING A SORT WORK FILE,
+      *FOLLOWING RELCLI.COB'S PATTERN OF READING ARQCLI AS A PLAIN
+      *SEQUENTIAL FILE FOR A READ-ONLY FULL SCAN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION            INDEXED
+           ACCESS MODE             SEQUENTIAL
+           RECORD KEY              FD-CODIGO
+           FILE STATUS FS-ARQCLI.
+           SELECT WORK-FILE ASSIGN TO "RELCICID.WRK"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS FS-WORK.
+           SELECT SORT-WORK ASSIGN TO "RELCICID.SRT".
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI LABEL RECORD STANDARD
+         VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REG-ARQCLI.
+           02 FD-CODIGO.
+               03 CODIGO       PIC 9(04).
+           02 FD-NOME          PIC X(30).
+           02 FD-END           PIC X(30).
+           02 FD-BAIRRO        PIC X(20).
+           02 FD-CIDADE        PIC X(20).
+           02 FD-CEP           PIC X(09).
+           02 FD-CREATED-DATE      PIC 9(06).
+           02 FD-LAST-UPDATED-DATE PIC 9(06).
+       FD WORK-FILE.
+       01 WORK-REC             PIC X(93).
+       SD SORT-WORK.
+       01 SORT-REC.
+           05 SR-CIDADE         PIC X(20).
+           05 SR-NOME           PIC X(30).
+           05 SR-CODIGO         PIC 9(04).
+       WORKING-STORAGE SECTION.
+       01 FS-ARQCLI PIC X(02) VALUE SPACES.
+           88 FS-ARQCLI-OK VALUE '00'.
+           88 FS-ARQCLI-EOF VALUE '10'.
+       01 FS-WORK   PIC X(02) VALUE SPACES.
+       01 WS-PRIMEIRA            PIC X VALUE "S".
+       01 WS-CIDADE-ANTERIOR     PIC X(20) VALUE SPACES.
+       01 WS-SUBTOTAL            PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-GERAL         PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-CIDADE SR-NOME
+               INPUT PROCEDURE LOAD-SORT-PARA
+               GIVING WORK-FILE.
+           PERFORM REPORT-PARA THRU REPORT-EXIT-PARA.
+           STOP RUN.
+
+       LOAD-SORT-PARA.
+           OPEN INPUT ARQCLI.
+           IF NOT FS-ARQCLI-OK
+              DISPLAY "FILE OPEN FAILED: " FS-ARQCLI
+           ELSE
+              PERFORM UNTIL FS-ARQCLI-EOF
+                 READ ARQCLI
+                 AT END
+                     CONTINUE
+                 NOT AT END
+                     MOVE FD-CIDADE TO SR-CIDADE
+                     MOVE FD-NOME   TO SR-NOME
+                     MOVE CODIGO    TO SR-CODIGO
+                     RELEASE SORT-REC
+                 END-READ
+              END-PERFORM
+              CLOSE ARQCLI
+           END-IF.
+
+       REPORT-PARA.
+           OPEN INPUT WORK-FILE.
+           IF FS-WORK NOT = "00"
+              DISPLAY "WORK FILE OPEN FAILED: " FS-WORK
+              GO TO REPORT-EXIT-PARA
+           END-IF.
+           DISPLAY "RELACAO DE CLIENTES POR CIDADE".
+           PERFORM UNTIL FS-WORK = "10"
+               READ WORK-FILE
+               AT END
+                   MOVE "10" TO FS-WORK
+               NOT AT END
+                   PERFORM PROCESSA-LINHA-PARA
+               END-READ
+           END-PERFORM.
+           IF WS-PRIMEIRA = "N"
+              PERFORM IMPRIME-SUBTOTAL-PARA
+           END-IF.
+           CLOSE WORK-FILE.
+           DISPLAY "TOTAL GERAL: " WS-TOTAL-GERAL.
+       REPORT-EXIT-PARA.
+           EXIT.
+
+       PROCESSA-LINHA-PARA.
+           MOVE WORK-REC TO SORT-REC.
+           IF WS-PRIMEIRA = "S"
+              MOVE SR-CIDADE TO WS-CIDADE-ANTERIOR
+              MOVE "N" TO WS-PRIMEIRA
+           END-IF.
+           IF SR-CIDADE NOT = WS-CIDADE-ANTERIOR
+              PERFORM IMPRIME-SUBTOTAL-PARA
+              MOVE SR-CIDADE TO WS-CIDADE-ANTERIOR
+           END-IF.
+           DISPLAY "  " SR-CODIGO " " SR-NOME " " SR-CIDADE.
+           ADD 1 TO WS-SUBTOTAL.
+           ADD 1 TO WS-TOTAL-GERAL.
+
+       IMPRIME-SUBTOTAL-PARA.
+           DISPLAY "CIDADE: " WS-CIDADE-ANTERIOR
+                   " - CLIENTES: " WS-SUBTOTAL.
+           MOVE ZERO TO WS-SUBTOTAL.
