@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTEJSON.
+      *EXPORTS ARQCLI.DAT TO ONE JSON OBJECT PER LINE SO CLIENT DATA
+      *CAN BE HANDED OFF TO SYSTEMS OUTSIDE COBOL WITHOUT A MANUAL
+      *RE-KEY. FOLLOWS RELCLI.COB'S PATTERN OF READING ARQCLI AS A
+      *PLAIN SEQUENTIAL FILE FOR A READ-ONLY FULL SCAN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION            INDEXED
+           ACCESS MODE             SEQUENTIAL
+           RECORD KEY              FD-CODIGO
+           FILE STATUS FS-ARQCLI.
+           SELECT JSON-OUT ASSIGN TO "cliente.json"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-JSON.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI LABEL RECORD STANDARD
+         VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REG-ARQCLI.
+           02 FD-CODIGO.
+               03 CODIGO       PIC 9(04).
+           02 FD-NOME          PIC X(30).
+           02 FD-END           PIC X(30).
+           02 FD-BAIRRO        PIC X(20).
+           02 FD-CIDADE        PIC X(20).
+           02 FD-CEP           PIC X(09).
+           02 FD-CREATED-DATE      PIC 9(06).
+           02 FD-LAST-UPDATED-DATE PIC 9(06).
+       FD JSON-OUT.
+       01 JSON-LINE            PIC X(200).
+       WORKING-STORAGE SECTION.
+       01 FS-ARQCLI PIC X(02) VALUE SPACES.
+           88 FS-ARQCLI-OK VALUE '00'.
+           88 FS-ARQCLI-EOF VALUE '10'.
+       01 FS-JSON   PIC X(02) VALUE SPACES.
+       01 COUNTERS.
+           05 TOTAL-CLIENTES PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+
+       OPEN-PARA.
+           INITIALIZE FS-ARQCLI TOTAL-CLIENTES.
+           OPEN INPUT ARQCLI.
+           IF NOT FS-ARQCLI-OK
+              DISPLAY "FILE OPEN FAILED: " FS-ARQCLI
+              GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT JSON-OUT.
+           IF FS-JSON NOT = "00"
+              DISPLAY "JSON FILE OPEN FAILED: " FS-JSON
+              GO TO EXIT-PARA
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+
+       PROCESS-PARA.
+           PERFORM UNTIL FS-ARQCLI-EOF
+               READ ARQCLI
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM EXPORT-PARA THRU EXPORT-EXIT-PARA
+               END-READ
+           END-PERFORM.
+       PROCESS-EXIT-PARA.
+           EXIT.
+
+       EXPORT-PARA.
+           MOVE SPACES TO JSON-LINE.
+           STRING '{"codigo":' DELIMITED BY SIZE
+                  CODIGO DELIMITED BY SIZE
+                  ',"nome":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(FD-NOME) DELIMITED BY SIZE
+                  '","endereco":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(FD-END) DELIMITED BY SIZE
+                  '","bairro":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(FD-BAIRRO) DELIMITED BY SIZE
+                  '","cidade":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(FD-CIDADE) DELIMITED BY SIZE
+                  '","cep":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(FD-CEP) DELIMITED BY SIZE
+                  '"}' DELIMITED BY SIZE
+                  INTO JSON-LINE
+           END-STRING.
+           WRITE JSON-LINE.
+           ADD 1 TO TOTAL-CLIENTES.
+       EXPORT-EXIT-PARA.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE ARQCLI.
+           CLOSE JSON-OUT.
+           DISPLAY "TOTAL CLIENTES EXPORTED: " TOTAL-CLIENTES.
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+       EXIT-PARA.
+           EXIT PROGRAM.
