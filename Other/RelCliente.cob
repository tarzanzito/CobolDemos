@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION            INDEXED
+           ACCESS MODE             SEQUENTIAL
+           RECORD KEY              FD-CODIGO
+           FILE STATUS FS-ARQCLI.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI LABEL RECORD STANDARD
+         VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REG-ARQCLI.
+           02 FD-CODIGO.
+               03 CODIGO       PIC 9(04).
+           02 FD-NOME          PIC X(30).
+           02 FD-END           PIC X(30).
+           02 FD-BAIRRO        PIC X(20).
+           02 FD-CIDADE        PIC X(20).
+           02 FD-CEP           PIC X(09).
+           02 FD-CREATED-DATE      PIC 9(06).
+           02 FD-LAST-UPDATED-DATE PIC 9(06).
+       WORKING-STORAGE SECTION.
+       01 FS-ARQCLI PIC X(02) VALUE SPACES.
+           88 FS-ARQCLI-OK VALUE '00'.
+           88 FS-ARQCLI-EOF VALUE '10'.
+       01 COUNTERS.
+           05 LINE-COUNT PIC 9(02) VALUE ZERO.
+           05 TOTAL-CLIENTES PIC 9(05) VALUE ZERO.
+       01 WS-CABECALHO1.
+           05 FILLER PIC X(10) VALUE "CODIGO".
+           05 FILLER PIC X(32) VALUE "NOME".
+           05 FILLER PIC X(20) VALUE "CIDADE".
+       01 WS-DETALHE.
+           05 WS-D-CODIGO  PIC 9(04).
+           05 FILLER       PIC X(06) VALUE SPACES.
+           05 WS-D-NOME    PIC X(30).
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 WS-D-CIDADE  PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+
+       OPEN-PARA.
+           INITIALIZE FS-ARQCLI LINE-COUNT TOTAL-CLIENTES.
+           OPEN INPUT ARQCLI.
+           IF NOT FS-ARQCLI-OK
+              DISPLAY "FILE OPEN FAILED: " FS-ARQCLI
+              GO TO EXIT-PARA
+           END-IF.
+           PERFORM CABECALHO.
+       OPEN-EXIT-PARA.
+           EXIT.
+
+       PROCESS-PARA.
+           PERFORM UNTIL FS-ARQCLI-EOF
+               READ ARQCLI
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM IMPRIME-PARA THRU IMPRIME-EXIT-PARA
+               END-READ
+           END-PERFORM.
+       PROCESS-EXIT-PARA.
+           EXIT.
+
+       IMPRIME-PARA.
+           IF LINE-COUNT >= 50
+              PERFORM CABECALHO
+           END-IF.
+           MOVE CODIGO TO WS-D-CODIGO.
+           MOVE FD-NOME TO WS-D-NOME.
+           MOVE FD-CIDADE TO WS-D-CIDADE.
+           DISPLAY WS-DETALHE.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO TOTAL-CLIENTES.
+       IMPRIME-EXIT-PARA.
+           EXIT.
+
+       CABECALHO.
+           DISPLAY SPACES.
+           DISPLAY "RELACAO DE CLIENTES".
+           DISPLAY WS-CABECALHO1.
+           MOVE ZERO TO LINE-COUNT.
+       CABECALHO-FIM.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE ARQCLI.
+           DISPLAY "TOTAL CLIENTES: " TOTAL-CLIENTES.
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+       EXIT-PARA.
+           EXIT PROGRAM.
