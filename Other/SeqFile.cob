@@ -3,27 +3,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *INPYUT FILE
+      *INPYUT FILE - READS THE VALIDATED OUTPUT OF SeqFileValidate.cob
       *    SELECT INFL ASSIGN TO INFLDD
            SELECT INFL ASSIGN TO DISK
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FS-INFL.
+      *RESTART CHECKPOINT - HOLDS THE COUNT OF RECORDS ALREADY
+      *PROCESSED SO AN INTERRUPTED RUN CAN RESUME WITHOUT REDOING WORK
+           SELECT CKPT-FILE ASSIGN TO "SEQFILE.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CKPT.
        DATA DIVISION.
        FILE SECTION.
        FD INFL LABEL RECORD STANDARD
-         VALUE OF FILE-ID IS "ARQCLI.DAT".
+         VALUE OF FILE-ID IS "INFLDD.CLEAN".
        01 INFL-REC.
            05 STORE-ID PIC 9(05).
            05 FILLER PIC X(01).
            05 ITEM-ID PIC X(10).
            05 FILLER PIC X(64).
+       FD CKPT-FILE.
+       01 CKPT-REC PIC 9(05).
        WORKING-STORAGE SECTION.
        01 FS-INFL PIC X(02) VALUE SPACES.
            88 FS-INFL-OK VALUE '00'.
            88 FS-INFL-EOF VALUE '10'.
+       01 FS-CKPT PIC X(02) VALUE SPACES.
+           88 FS-CKPT-OK VALUE '00'.
        01 COUNTERS.
            05 READ-COUNT PIC 9(2).
            05 WRITE-COUNT PIC 9(2).
+       01 WS-SKIP-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-SKIP-IDX PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
@@ -40,10 +51,42 @@
            ELSE
                DISPLAY "FILE OPEN FAILED: " FS-INFL
            END-IF.
+
+           PERFORM CKPT-READ-PARA THRU CKPT-READ-EXIT-PARA.
        OPEN-EXIT-PARA.
            EXIT.
-       
+
+      *READ ANY EXISTING CHECKPOINT SO A PRIOR RUN CAN BE RESUMED
+       CKPT-READ-PARA.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CKPT-FILE
+           IF FS-CKPT-OK
+               READ CKPT-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE CKPT-REC TO WS-SKIP-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+               IF WS-SKIP-COUNT > 0
+                   DISPLAY "RESTARTING AFTER CHECKPOINT: " WS-SKIP-COUNT
+               END-IF
+           END-IF.
+       CKPT-READ-EXIT-PARA.
+           EXIT.
+
+      *REWRITE THE CHECKPOINT WITH THE CURRENT RECORD COUNT
+       CKPT-WRITE-PARA.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE READ-COUNT TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+       CKPT-WRITE-EXIT-PARA.
+           EXIT.
+
        PROCESS-PARA.
+           PERFORM SKIP-PARA THRU SKIP-EXIT-PARA.
+
            PERFORM UNTIL FS-INFL-EOF
                READ INFL
                AT END
@@ -57,20 +100,39 @@
            END-PERFORM.
        PROCESS-EXIT-PARA.
            EXIT.
-       
+
+      *SKIP THE RECORDS ALREADY PROCESSED BY A PRIOR, INTERRUPTED RUN
+       SKIP-PARA.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                    OR FS-INFL-EOF
+               READ INFL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO READ-COUNT
+               END-READ
+           END-PERFORM.
+       SKIP-EXIT-PARA.
+           EXIT.
+
        WRITE-PARA.
            ADD 1 TO READ-COUNT.
       *     IF STORE-ID > 12346
                DISPLAY 'STORE-ID: ' STORE-ID
                DISPLAY 'ITEM-ID: ' ITEM-ID
       *     END-IF.
-            . 
+           PERFORM CKPT-WRITE-PARA THRU CKPT-WRITE-EXIT-PARA.
        WRITE-EXIT-PARA.
            EXIT.
-       
+
        CLOSE-PARA.
            CLOSE INFL.
-       
+
+      *RUN COMPLETED NORMALLY - RESET THE CHECKPOINT FOR THE NEXT RUN
+           MOVE ZERO TO READ-COUNT.
+           PERFORM CKPT-WRITE-PARA THRU CKPT-WRITE-EXIT-PARA.
+
        CLOSE-EXIT-PARA.
            EXIT.
 
