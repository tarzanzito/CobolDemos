@@ -0,0 +1,184 @@
+      ******************************************************************
+      *DESC    : Nightly reconciliation between ARQCLI.DAT (client      *
+      *        : master maintained by Test.cob/FileInx.cob) and        *
+      *        : my-vsam-file.dat (maintained by the VSAM-Write        *
+      *        : family) - the two files are kept by completely        *
+      *        : separate programs with nothing tying their record     *
+      *        : counts together, so a job that aborted partway        *
+      *        : through a day's maintenance run would go unnoticed    *
+      *        : until someone happened to look. This reads both       *
+      *        : files end to end, counts their records, and flags a   *
+      *        : mismatch against the expected counts saved by the     *
+      *        : previous run.                                         *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   : ARQCLI.DAT (REG-ARQCLI) and my-vsam-file.dat          *
+      *        : (VSAM-RECORD) do not share any key field in this      *
+      *        : repository, so this job reconciles record counts      *
+      *        : only - it has no common field to cross-check.         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-COUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCLI ASSIGN TO DISK
+           ORGANIZATION            INDEXED
+           ACCESS MODE             SEQUENTIAL
+           RECORD KEY              FD-CODIGO
+           FILE STATUS             FS-ARQCLI.
+
+           SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat"
+           ORGANIZATION            INDEXED
+           ACCESS MODE             SEQUENTIAL
+           RECORD KEY              KEY-FIELD
+           FILE STATUS             FS-VSAM.
+
+      *RESTART CHECKPOINT ISN'T NEEDED HERE - THIS IS A READ-ONLY
+      *REPORT JOB - BUT THE PRIOR RUN'S COUNTS ARE KEPT SO A MISMATCH
+      *CAN BE DETECTED EVEN WHEN BOTH FILES HAPPEN TO AGREE WITH EACH
+      *OTHER WHILE STILL BEING SHORT RECORDS FROM AN ABORTED RUN
+           SELECT PRIOR-COUNTS-FILE ASSIGN TO "RECONCILE.PRV"
+           ORGANIZATION            LINE SEQUENTIAL
+           FILE STATUS             FS-PRIOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCLI LABEL RECORD STANDARD
+             VALUE OF FILE-ID IS "ARQCLI.DAT".
+       01 REG-ARQCLI.
+          02 FD-CODIGO.
+              03 CODIGO       PIC 9(04).
+          02 FD-NOME          PIC X(30).
+          02 FD-END           PIC X(30).
+          02 FD-BAIRRO        PIC X(20).
+          02 FD-CIDADE        PIC X(20).
+          02 FD-CEP           PIC X(09).
+          02 FD-CREATED-DATE      PIC 9(06).
+          02 FD-LAST-UPDATED-DATE PIC 9(06).
+
+       FD VSAM-FILE.
+       01 VSAM-RECORD.
+          05 KEY-FIELD      PIC X(10).
+          05 DATA-FIELD     PIC X(70).
+
+       FD PRIOR-COUNTS-FILE.
+       01 PRIOR-COUNTS-REC.
+          05 PRIOR-ARQCLI-COUNT PIC 9(07).
+          05 PRIOR-VSAM-COUNT   PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01 FS-ARQCLI            PIC X(02) VALUE SPACES.
+       01 FS-VSAM              PIC X(02) VALUE SPACES.
+       01 FS-PRIOR             PIC X(02) VALUE SPACES.
+       01 WS-ARQCLI-EOF        PIC X     VALUE "N".
+       01 WS-VSAM-EOF          PIC X     VALUE "N".
+       01 WS-ARQCLI-COUNT      PIC 9(07) VALUE ZERO.
+       01 WS-VSAM-COUNT        PIC 9(07) VALUE ZERO.
+       01 WS-PRIOR-ARQCLI-COUNT PIC 9(07) VALUE ZERO.
+       01 WS-PRIOR-VSAM-COUNT   PIC 9(07) VALUE ZERO.
+       01 WS-MISMATCH-FOUND    PIC X     VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM COUNT-ARQCLI-PARA THRU COUNT-ARQCLI-EXIT-PARA.
+           PERFORM COUNT-VSAM-PARA THRU COUNT-VSAM-EXIT-PARA.
+           PERFORM READ-PRIOR-COUNTS-PARA
+              THRU READ-PRIOR-COUNTS-EXIT-PARA.
+
+           DISPLAY "ARQCLI.DAT RECORD COUNT      : " WS-ARQCLI-COUNT.
+           DISPLAY "MY-VSAM-FILE.DAT RECORD COUNT: " WS-VSAM-COUNT.
+
+           IF WS-ARQCLI-COUNT NOT = WS-VSAM-COUNT
+               DISPLAY "*** MISMATCH: ARQCLI.DAT AND MY-VSAM-FILE.DAT "
+                       "RECORD COUNTS DISAGREE ***"
+               MOVE "Y" TO WS-MISMATCH-FOUND
+           END-IF.
+
+           IF WS-PRIOR-ARQCLI-COUNT > ZERO OR WS-PRIOR-VSAM-COUNT > ZERO
+               IF WS-ARQCLI-COUNT < WS-PRIOR-ARQCLI-COUNT
+                   DISPLAY "*** MISMATCH: ARQCLI.DAT COUNT DROPPED "
+                           "SINCE LAST RUN - POSSIBLE ABORTED JOB ***"
+                   MOVE "Y" TO WS-MISMATCH-FOUND
+               END-IF
+               IF WS-VSAM-COUNT < WS-PRIOR-VSAM-COUNT
+                   DISPLAY "*** MISMATCH: MY-VSAM-FILE.DAT COUNT "
+                           "DROPPED SINCE LAST RUN - POSSIBLE "
+                           "ABORTED JOB ***"
+                   MOVE "Y" TO WS-MISMATCH-FOUND
+               END-IF
+           END-IF.
+
+           IF WS-MISMATCH-FOUND = "N"
+               DISPLAY "RECONCILIATION OK - NO MISMATCH DETECTED"
+           END-IF.
+
+           PERFORM SAVE-CURRENT-COUNTS-PARA
+              THRU SAVE-CURRENT-COUNTS-EXIT-PARA.
+
+           STOP RUN.
+
+      *FULL SEQUENTIAL SCAN OF THE CLIENT MASTER
+       COUNT-ARQCLI-PARA.
+           OPEN INPUT ARQCLI.
+           IF FS-ARQCLI NOT = "00"
+               DISPLAY "ARQCLI.DAT OPEN FAILED - STATUS=" FS-ARQCLI
+               GO TO COUNT-ARQCLI-EXIT-PARA
+           END-IF.
+           PERFORM UNTIL WS-ARQCLI-EOF = "Y"
+               READ ARQCLI NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ARQCLI-EOF
+                   NOT AT END
+                       ADD 1 TO WS-ARQCLI-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE ARQCLI.
+       COUNT-ARQCLI-EXIT-PARA.
+           EXIT.
+
+      *FULL SEQUENTIAL SCAN OF THE VSAM KEY/VALUE FILE
+       COUNT-VSAM-PARA.
+           OPEN INPUT VSAM-FILE.
+           IF FS-VSAM NOT = "00"
+               DISPLAY "MY-VSAM-FILE.DAT OPEN FAILED - STATUS="
+                       FS-VSAM
+               GO TO COUNT-VSAM-EXIT-PARA
+           END-IF.
+           PERFORM UNTIL WS-VSAM-EOF = "Y"
+               READ VSAM-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-VSAM-EOF
+                   NOT AT END
+                       ADD 1 TO WS-VSAM-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE VSAM-FILE.
+       COUNT-VSAM-EXIT-PARA.
+           EXIT.
+
+       READ-PRIOR-COUNTS-PARA.
+           OPEN INPUT PRIOR-COUNTS-FILE.
+           IF FS-PRIOR = "00"
+               READ PRIOR-COUNTS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PRIOR-ARQCLI-COUNT TO WS-PRIOR-ARQCLI-COUNT
+                       MOVE PRIOR-VSAM-COUNT TO WS-PRIOR-VSAM-COUNT
+               END-READ
+               CLOSE PRIOR-COUNTS-FILE
+           END-IF.
+       READ-PRIOR-COUNTS-EXIT-PARA.
+           EXIT.
+
+       SAVE-CURRENT-COUNTS-PARA.
+           OPEN OUTPUT PRIOR-COUNTS-FILE.
+           MOVE WS-ARQCLI-COUNT TO PRIOR-ARQCLI-COUNT.
+           MOVE WS-VSAM-COUNT TO PRIOR-VSAM-COUNT.
+           WRITE PRIOR-COUNTS-REC.
+           CLOSE PRIOR-COUNTS-FILE.
+       SAVE-CURRENT-COUNTS-EXIT-PARA.
+           EXIT.
