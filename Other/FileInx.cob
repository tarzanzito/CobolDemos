@@ -1,25 +1,28 @@
        IDENTIFICATION DIVISION.
           PROGRAM-ID.    EXCLI.
-       
+
           ENVIRONMENT DIVISION.
           CONFIGURATION SECTION.
           SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
-       
+
           INPUT-OUTPUT SECTION.
           FILE-CONTROL.
                SELECT ARQCLI ASSIGN TO DISK
-      *ERRO : PARA ficheiros INDEXADOS PRECISA outra INSTalacao         
+      *ERRO : PARA ficheiros INDEXADOS PRECISA outra INSTalacao
                ORGANIZATION            INDEXED
                ACCESS MODE             DYNAMIC
                RECORD KEY              FD-CODIGO
                FILE STATUS             FS.
-       
+               SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION            LINE SEQUENTIAL
+               FILE STATUS             FS-AUDIT.
+
           DATA DIVISION.
           FILE SECTION.
           FD ARQCLI LABEL RECORD STANDARD
                 VALUE OF FILE-ID IS "ARQCLI.DAT".
-       
+
           01 REG-ARQCLI.
              02 FD-CODIGO.
                  03 CODIGO       PIC 9(04).
@@ -27,13 +30,34 @@
              02 FD-END           PIC X(30).
              02 FD-BAIRRO        PIC X(20).
              02 FD-CIDADE        PIC X(20).
-             02 FD-CEP           PIC 9(05).
-       
+             02 FD-CEP           PIC X(09).
+             02 FD-CREATED-DATE      PIC 9(06).
+             02 FD-LAST-UPDATED-DATE PIC 9(06).
+
+      *AUDIT TRAIL FOR CLIENT MAINTENANCE - ONE LINE PER
+      *INCLUSAO/ALTERACAO/EXCLUSAO, WITH THE RECORD BEFORE AND
+      *AFTER THE CHANGE SO WHAT HAPPENED CAN BE RECONSTRUCTED LATER
+          FD AUDIT-FILE.
+          01 AUDIT-RECORD.
+             02 AUDIT-DATE        PIC 9(06).
+             02 FILLER            PIC X VALUE SPACE.
+             02 AUDIT-ACTION      PIC X(09).
+             02 FILLER            PIC X VALUE SPACE.
+             02 AUDIT-CODIGO      PIC 9(04).
+             02 FILLER            PIC X VALUE SPACE.
+             02 AUDIT-BEFORE      PIC X(125).
+             02 FILLER            PIC X VALUE SPACE.
+             02 AUDIT-AFTER       PIC X(125).
+
           WORKING-STORAGE SECTION.
+          77 FS-AUDIT             PIC X(02) VALUE SPACES.
+          77 WS-AUDIT-ACTION      PIC X(09) VALUE SPACES.
+          77 WS-AUDIT-CODIGO      PIC 9(04) VALUE ZERO.
+          01 WS-REG-ARQCLI-BEFORE PIC X(125) VALUE SPACES.
           77 WS-SPACE            PIC X(40) VALUE SPACES.
           77 FS                  PIC X(02) VALUE SPACES.
           77 WS-FUNC             PIC 9     VALUE ZERO.
-          77 MSG                 PIC X(09) VALUE SPACES.
+          77 MSG                 PIC X(30) VALUE SPACES.
           77 WS-CONF             PIC X     VALUE SPACE.
           01 WS-DATA-SIS.
              02 AA               PIC 9(02) VALUE ZEROS.
@@ -44,25 +68,198 @@
              02 MENSA2    PIC X(30) VALUE "CAMPO INVALIDO".
              02 MENSA3    PIC X(30) VALUE "CLIENTE JÁ CADASTRADO".
              02 MENSA4    PIC X(30) VALUE "CLIENTE NÃO CADASTRADO".
-       
-                PROCEDURE DIVISION.
-          INICIO.          
-             OPEN I-O ARQCLI.
-             IF FS NOT = "00"
-                IF FS = "30"
-                   CLOSE ARQCLI OPEN OUTPUT ARQCLI CLOSE ARQCLI
-                   GO TO INICIO
-                ELSE
-                   DISPLAY "FILE STATUS --->" LINE 24 COLUMN 35
-                   DISPLAY FS LINE 24 COLUMN 52
-                   STOP RUN
-                ELSE
-                   NEXT SENTENCE.
-                   ACCEPT WS-DATA-SIS FROM DATE.
-       
-          TELA.
-      *      DISPLAY TELA1.
-       
-          FIM.   
-             STOP RUN.
-      * error [-Werror]: compiler is not configured to support ORGANIZATION INDEXED; FD      
\ No newline at end of file
+          01 WS-CEP-VALIDO.
+             02 WS-CEP-NUM      PIC 9(05).
+             02 WS-CEP-TRACO    PIC X.
+             02 WS-CEP-COMP     PIC 9(03).
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *    FS = "35" means the indexed file does not exist yet -
+      *    that is the only condition that should create it. Any
+      *    other non-"00" status is a real I/O problem and must not
+      *    trigger a rebuild of a file that may already hold data.
+           OPEN I-O ARQCLI.
+           IF FS NOT = "00"
+              IF FS = "35"
+                 OPEN OUTPUT ARQCLI
+                 CLOSE ARQCLI
+                 OPEN I-O ARQCLI
+                 IF FS NOT = "00"
+                    DISPLAY "FILE STATUS --->" FS
+                    STOP RUN
+                 END-IF
+              ELSE
+                 DISPLAY "FILE STATUS --->" FS
+                 STOP RUN
+              END-IF
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+      *    "05" = OPTIONAL FILE DID NOT EXIST, CREATED SUCCESSFULLY
+           IF FS-AUDIT NOT = "00" AND FS-AUDIT NOT = "05"
+              DISPLAY "AUDIT FILE STATUS --->" FS-AUDIT
+              STOP RUN
+           END-IF.
+           ACCEPT WS-DATA-SIS FROM DATE.
+
+       TELA.
+      *    DISPLAY TELA1.
+           DISPLAY "1-INCLUSAO  2-ALTERACAO  3-EXCLUSAO  4-FIM".
+           ACCEPT WS-FUNC FROM CONSOLE.
+           EVALUATE WS-FUNC
+              WHEN 1
+                 PERFORM ACCEPT-CODIGO-PARA
+                 PERFORM ACCEPT-DADOS-PARA
+                 PERFORM INCLUSAO THRU INCLUSAO-FIM
+              WHEN 2
+                 PERFORM ACCEPT-CODIGO-PARA
+                 PERFORM ACCEPT-DADOS-PARA
+                 PERFORM ALTERACAO THRU ALTERACAO-FIM
+              WHEN 3
+                 PERFORM ACCEPT-CODIGO-PARA
+                 PERFORM EXCLUSAO THRU EXCLUSAO-FIM
+              WHEN 4
+                 GO TO FIM
+              WHEN OTHER
+                 DISPLAY MENSA1
+           END-EVALUATE.
+           GO TO TELA.
+
+      *CAPTURES THE KEY USED BY INCLUSAO/ALTERACAO/EXCLUSAO TO READ
+      *OR WRITE ARQCLI - THIS FILE HAS NO SCREEN SECTION, SO EVERY
+      *FIELD IS PROMPTED FOR ON THE CONSOLE INSTEAD.
+       ACCEPT-CODIGO-PARA.
+           DISPLAY "CODIGO:".
+           ACCEPT CODIGO FROM CONSOLE.
+       ACCEPT-CODIGO-FIM.
+           EXIT.
+
+      *CAPTURES THE REMAINING CLIENT FIELDS, FOR INCLUSAO/ALTERACAO.
+       ACCEPT-DADOS-PARA.
+           DISPLAY "NOME:".
+           ACCEPT FD-NOME FROM CONSOLE.
+           DISPLAY "ENDERECO:".
+           ACCEPT FD-END FROM CONSOLE.
+           DISPLAY "BAIRRO:".
+           ACCEPT FD-BAIRRO FROM CONSOLE.
+           DISPLAY "CIDADE:".
+           ACCEPT FD-CIDADE FROM CONSOLE.
+           DISPLAY "CEP:".
+           ACCEPT FD-CEP FROM CONSOLE.
+       ACCEPT-DADOS-FIM.
+           EXIT.
+
+       VALIDA-CEP.
+      *    accepts NNNNN-NNN or the plain 8-digit NNNNNNNN form.
+           MOVE SPACES TO MSG.
+           MOVE "N" TO WS-CONF.
+           IF FD-CEP(6:1) = "-"
+              MOVE FD-CEP(1:5) TO WS-CEP-NUM
+              MOVE FD-CEP(7:3) TO WS-CEP-COMP
+              IF FD-CEP(1:5) IS NUMERIC AND FD-CEP(7:3) IS NUMERIC
+                 MOVE "S" TO WS-CONF
+              END-IF
+           ELSE
+              IF FD-CEP(1:8) IS NUMERIC
+                 MOVE "S" TO WS-CONF
+              END-IF
+           END-IF.
+           IF WS-CONF NOT = "S"
+              MOVE MENSA2 TO MSG
+           END-IF.
+       VALIDA-CEP-FIM.
+           EXIT.
+
+       INCLUSAO.
+           PERFORM VALIDA-CEP THRU VALIDA-CEP-FIM.
+           IF MSG NOT = SPACES
+              DISPLAY MSG
+              GO TO INCLUSAO-FIM
+           END-IF.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 NEXT SENTENCE
+              NOT INVALID KEY
+                 MOVE MENSA3 TO MSG
+                 DISPLAY MSG
+                 GO TO INCLUSAO-FIM
+           END-READ.
+           MOVE WS-DATA-SIS TO FD-CREATED-DATE.
+           MOVE WS-DATA-SIS TO FD-LAST-UPDATED-DATE.
+           WRITE REG-ARQCLI
+              INVALID KEY
+                 MOVE MENSA3 TO MSG
+                 DISPLAY MSG
+              NOT INVALID KEY
+                 MOVE SPACES TO WS-REG-ARQCLI-BEFORE
+                 MOVE CODIGO TO WS-AUDIT-CODIGO
+                 MOVE "INCLUSAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-WRITE.
+       INCLUSAO-FIM.
+           EXIT.
+
+       ALTERACAO.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY MSG
+                 GO TO ALTERACAO-FIM
+           END-READ.
+           MOVE REG-ARQCLI TO WS-REG-ARQCLI-BEFORE.
+           PERFORM VALIDA-CEP THRU VALIDA-CEP-FIM.
+           IF MSG NOT = SPACES
+              DISPLAY MSG
+              GO TO ALTERACAO-FIM
+           END-IF.
+           MOVE WS-DATA-SIS TO FD-LAST-UPDATED-DATE.
+           REWRITE REG-ARQCLI
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY MSG
+              NOT INVALID KEY
+                 MOVE CODIGO TO WS-AUDIT-CODIGO
+                 MOVE "ALTERACAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-REWRITE.
+       ALTERACAO-FIM.
+           EXIT.
+
+       EXCLUSAO.
+           READ ARQCLI KEY IS FD-CODIGO
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY MSG
+                 GO TO EXCLUSAO-FIM
+           END-READ.
+           MOVE REG-ARQCLI TO WS-REG-ARQCLI-BEFORE.
+           MOVE CODIGO TO WS-AUDIT-CODIGO.
+           DELETE ARQCLI
+              INVALID KEY
+                 MOVE MENSA4 TO MSG
+                 DISPLAY MSG
+              NOT INVALID KEY
+                 MOVE SPACES TO REG-ARQCLI
+                 MOVE "EXCLUSAO" TO WS-AUDIT-ACTION
+                 PERFORM WRITE-AUDIT-PARA THRU WRITE-AUDIT-FIM
+           END-DELETE.
+       EXCLUSAO-FIM.
+           EXIT.
+
+      *APPENDS ONE LINE TO AUDIT.LOG FOR THE CALLING PARAGRAPH'S
+      *ACTION. THE CALLER MUST SET WS-REG-ARQCLI-BEFORE AND LEAVE
+      *REG-ARQCLI HOLDING THE "AFTER" IMAGE (SPACES FOR A DELETE).
+       WRITE-AUDIT-PARA.
+           MOVE WS-DATA-SIS  TO AUDIT-DATE.
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION.
+           MOVE WS-AUDIT-CODIGO TO AUDIT-CODIGO.
+           MOVE WS-REG-ARQCLI-BEFORE TO AUDIT-BEFORE.
+           MOVE REG-ARQCLI    TO AUDIT-AFTER.
+           WRITE AUDIT-RECORD.
+       WRITE-AUDIT-FIM.
+           EXIT.
+
+       FIM.
+           CLOSE ARQCLI.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
