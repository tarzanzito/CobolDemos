@@ -0,0 +1,45 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FileLineVariableRead.
+000030 AUTHOR. PAULO GONCALVES.
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-NAME ASSIGN TO "test.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+000100 DATA DIVISION.
+       FILE SECTION.
+       FD FILE-NAME
+           RECORDING MODE IS V
+           RECORD IS VARYING FROM 1 TO 255
+           DEPENDING RECORD-LENGHT.
+       01 RECORD-DATA           PIC X(255).
+
+000120 WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC 99.
+       01 RECORD-LENGHT         PIC 9(4) COMP-5.
+       01 WS-EOF                PIC X VALUE "N".
+       01 WS-RECORD-COUNT       PIC 9(4) VALUE ZERO.
+
+001060 PROCEDURE DIVISION.
+001130 00-BEGIN.
+           OPEN INPUT FILE-NAME.
+
+           PERFORM 2020-READ-RECORD UNTIL WS-EOF = "Y".
+
+           DISPLAY "RECORDS READ:" WS-RECORD-COUNT.
+
+001740 99-END.
+           CLOSE FILE-NAME.
+001750     STOP RUN.
+
+       2020-READ-RECORD.
+           READ FILE-NAME
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   DISPLAY "LENGHT:" RECORD-LENGHT
+                           " DATA:[" RECORD-DATA(1:RECORD-LENGHT) "]"
+           END-READ.
