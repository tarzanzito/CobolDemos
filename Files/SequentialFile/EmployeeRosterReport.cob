@@ -0,0 +1,142 @@
+      ******************************************************************
+      *DESC    : Paginated employee roster report over the same        *
+      *        : EMPLOYEE.dat layout Read-LineSequential.cob reads -   *
+      *        : that program just DISPLAYs one un-headered line per   *
+      *        : record. This program writes a proper report with     *
+      *        : column headers, a page counter, and a fixed number of *
+      *        : detail lines per page to employee-roster.rpt.         *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-ROSTER-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE
+           ASSIGN TO 'msgs2.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-STATUS.
+           SELECT ROSTER-REPORT
+           ASSIGN TO "employee-roster.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE.
+      *SAME LAYOUT WriteLineSequentialVariable.cob WRITES
+       01  EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID PIC 9(3).
+           05 FILLER PIC X(10).
+           05 EMPLOYEE_NAME PIC X(6).
+           05 FILLER PIC X(9).
+           05 AGE PIC 9(2).
+           05 FILLER PIC X(3).
+           05 GRADE PIC X(1).
+           05 FILLER PIC X(6).
+           05 SALARY PIC 9(5).
+       FD ROSTER-REPORT.
+       01  ROSTER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X(1) VALUE 'N'.
+       01  WS-STATUS PIC X(2).
+       01  WS-RPT-STATUS PIC X(2).
+       01  WS-PAGE-NUMBER PIC 9(3) VALUE ZERO.
+       01  WS-LINES-ON-PAGE PIC 9(2) VALUE ZERO.
+       01  WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01  WS-TOTAL-EMPLOYEES PIC 9(5) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 WS-D-EMPLOYEE-ID     PIC 9(3).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-D-EMPLOYEE-NAME   PIC X(6).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-D-AGE             PIC 9(2).
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 WS-D-GRADE           PIC X(1).
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 WS-D-SALARY          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE
+           IF WS-STATUS NOT EQUAL "00"
+               DISPLAY "FILE OPEN FAILED: " WS-STATUS
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+           OPEN OUTPUT ROSTER-REPORT
+           IF WS-RPT-STATUS NOT EQUAL "00"
+               DISPLAY "ROSTER REPORT OPEN FAILED: " WS-RPT-STATUS
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+
+           PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'.
+
+           DISPLAY "TOTAL EMPLOYEES ON ROSTER: " WS-TOTAL-EMPLOYEES.
+           DISPLAY "TOTAL PAGES WRITTEN      : " WS-PAGE-NUMBER.
+
+       MAIN-PROCEDURE-EXIT.
+           CLOSE EMPLOYEE.
+           CLOSE ROSTER-REPORT.
+           STOP RUN.
+
+       READ-PROCEDURE.
+           READ EMPLOYEE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM WRITE-DETAIL-PARA
+           END-READ.
+
+      *ONE DETAIL LINE PER EMPLOYEE - A NEW PAGE HEADER IS PRINTED
+      *BEFORE THE FIRST DETAIL LINE AND AGAIN EVERY TIME THE PAGE
+      *FILLS UP TO WS-LINES-PER-PAGE
+       WRITE-DETAIL-PARA.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              OR WS-PAGE-NUMBER = ZERO
+               PERFORM WRITE-HEADER-PARA THRU WRITE-HEADER-EXIT-PARA
+           END-IF.
+
+           MOVE EMPLOYEE-ID   TO WS-D-EMPLOYEE-ID.
+           MOVE EMPLOYEE_NAME TO WS-D-EMPLOYEE-NAME.
+           MOVE AGE           TO WS-D-AGE.
+           MOVE GRADE         TO WS-D-GRADE.
+           MOVE SALARY        TO WS-D-SALARY.
+           MOVE SPACES TO ROSTER-LINE.
+           MOVE WS-DETAIL-LINE TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+
+           ADD 1 TO WS-LINES-ON-PAGE.
+           ADD 1 TO WS-TOTAL-EMPLOYEES.
+
+      *COLUMN HEADERS PLUS A PAGE COUNTER, WRITTEN AT THE TOP OF EVERY
+      *PAGE OF THE REPORT
+       WRITE-HEADER-PARA.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+           IF WS-PAGE-NUMBER > 1
+               MOVE SPACES TO ROSTER-LINE
+               WRITE ROSTER-LINE
+           END-IF.
+
+           MOVE SPACES TO ROSTER-LINE.
+           STRING "EMPLOYEE ROSTER REPORT" DELIMITED BY SIZE
+                  "                         PAGE: "
+                      DELIMITED BY SIZE
+                  WS-PAGE-NUMBER DELIMITED BY SIZE
+                  INTO ROSTER-LINE
+           END-STRING.
+           WRITE ROSTER-LINE.
+
+           MOVE SPACES TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+
+           MOVE "ID   NAME      AGE   GRD   SALARY" TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+
+           MOVE "----------------------------------" TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+       WRITE-HEADER-EXIT-PARA.
+           EXIT.
