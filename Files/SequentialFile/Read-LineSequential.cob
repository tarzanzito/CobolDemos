@@ -1,72 +1,207 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEE-DATA.                  
-      //Line Number 2
+       PROGRAM-ID. EMPLOYEE-DATA.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE                         
-      //Line Number 6
-           ASSIGN TO 'C:\Users\Desktop\Employee.dat'   
-      //Line Number 7
-           ORGANISATION IS LINE SEQUENTIAL.
-      //Line Number 8
+           SELECT EMPLOYEE
+           ASSIGN TO 'msgs2.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-STATUS.
+      *GRADE-CODE EXCEPTIONS REPORT - LISTS ANY EMPLOYEE-RECORD WHOSE
+      *GRADE ISN'T ONE OF THE APPROVED CODES A/B/C/D
+           SELECT GRADE-EXCEPTIONS ASSIGN TO "grade-exceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-EXC-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD EMPLOYEE.                                    
-      //Line Number 11
-       01  EMPLOYEE-RECORD.                            
-      //Line Number 12
-           05 EMPLOYEE-ID PIC 9(3).                   
-      //Line Number 13
+       FD EMPLOYEE.
+      *SAME LAYOUT WriteLineSequentialVariable.cob WRITES
+       01  EMPLOYEE-RECORD.
+           05 EMPLOYEE-ID PIC 9(3).
            05 FILLER PIC X(10).
            05 EMPLOYEE_NAME PIC X(6).
            05 FILLER PIC X(9).
            05 AGE PIC 9(2).
            05 FILLER PIC X(3).
            05 GRADE PIC X(1).
+               88 GRADE-OK VALUE 'A', 'B', 'C', 'D'.
            05 FILLER PIC X(6).
-           05 SALARY PIC 9(5).                         
-      //Line Number 21
-       WORKING-STORAGE SECTION.                        
-      //Line Number 22
-       01  WS-EOF PIC X(1) VALUE 'N'.                  
-      //Line Number 23
+           05 SALARY PIC 9(5).
+       FD GRADE-EXCEPTIONS.
+       01  GRADE-EXCEPTION-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X(1) VALUE 'N'.
+       01  WS-STATUS PIC X(2).
+       01  WS-EXC-STATUS PIC X(2).
+       01  WS-GRADE-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+
+      *GRADE REPORT COUNTERS - COUNT AND SALARY TOTAL PER APPROVED
+      *GRADE CODE, PLUS AN "OTHER" BUCKET FOR THE INVALID CODES
+      *VALIDATE-GRADE-PARA ALREADY FLAGS TO GRADE-EXCEPTIONS.RPT
+       01  WS-GRADE-COUNTS.
+           05 WS-A-COUNT          PIC 9(5) VALUE ZERO.
+           05 WS-B-COUNT          PIC 9(5) VALUE ZERO.
+           05 WS-C-COUNT          PIC 9(5) VALUE ZERO.
+           05 WS-D-COUNT          PIC 9(5) VALUE ZERO.
+           05 WS-OTHER-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-GRADE-TOTALS.
+           05 WS-A-TOTAL          PIC 9(9) VALUE ZERO.
+           05 WS-B-TOTAL          PIC 9(9) VALUE ZERO.
+           05 WS-C-TOTAL          PIC 9(9) VALUE ZERO.
+           05 WS-D-TOTAL          PIC 9(9) VALUE ZERO.
+           05 WS-OTHER-TOTAL      PIC 9(9) VALUE ZERO.
+       01  WS-GRAND-TOTAL-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-TOTAL-SALARY  PIC 9(9) VALUE ZERO.
+       01  WS-AVERAGE-SALARY      PIC 9(7)V99 VALUE ZERO.
+       01  WS-AVERAGE-EDIT        PIC ZZZZZZ9.99.
+       01  WS-G-IDX               PIC 9(1) VALUE ZERO.
+       01  WS-GRADE-LABEL         PIC X(5) VALUE SPACES.
+       01  WS-LINE-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-LINE-TOTAL          PIC 9(9) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.                                 
-      //Line Number 25
-           OPEN INPUT EMPLOYEE                         
-      //Line Number 26
-            PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'  
-      //Line Number 27 
-            CLOSE EMPLOYEE                             
-      //Line Number 28
-            STOP RUN.                                  
-      //Line Number 29
+       MAIN-PROCEDURE.
+           OPEN INPUT EMPLOYEE
+           IF WS-STATUS NOT EQUAL "00"
+               DISPLAY "FILE OPEN FAILED: " WS-STATUS
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+           OPEN OUTPUT GRADE-EXCEPTIONS
+           IF WS-EXC-STATUS NOT EQUAL "00"
+               DISPLAY "GRADE EXCEPTIONS FILE OPEN FAILED: "
+                       WS-EXC-STATUS
+           END-IF.
+
+           PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'.
+
+           PERFORM GRADE-REPORT-PARA
+              THRU GRADE-REPORT-EXIT-PARA.
+
+           DISPLAY 'GRADE EXCEPTIONS: ' WS-GRADE-EXCEPTION-COUNT.
+
+       MAIN-PROCEDURE-EXIT.
+           CLOSE EMPLOYEE.
+           CLOSE GRADE-EXCEPTIONS.
+           STOP RUN.
+
        READ-PROCEDURE.
-           READ EMPLOYEE    
-      //Line Number 31
-            AT END MOVE 'Y' TO WS-EOF
-            NOT AT END PERFORM DISPLAY-PROCEDURE
+           READ EMPLOYEE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM DISPLAY-PROCEDURE
            END-READ.
-       DISPLAY-PROCEDURE.   
-      //Line Number 35 
-           IF EMPLOYEE-ID NOT = 'EMP'     
-      //Line Number 36
-               IF EMPLOYEE-ID NOT = ' ' THEN  
-      //Line Number 37
-                   DISPLAY 'EMPLOYEE-ID IS :'EMPLOYEE-ID  
-      //Line Number 38
-                   IF EMPLOYEE_NAME NOT = 'EMPLOY' 
-      //Line Number 39
-                       IF EMPLOYEE_NAME NOT = ' ' THEN  
-      //Line Number 40
-       DISPLAY 'EMPLOYEE NAME IS :'EMPLOYEE_NAME  
-      //Line Number 41
-        IF SALARY NOT = 'SALAR'   
-      //Line Number 42
-        IF SALARY NOT = ' ' THEN   
-      //Line Number 43
-        DISPLAY 'EMPLOYEE SALARY IS :'SALARY   
-      //Line Number 44
-           END-IF
-           DISPLAY '-------------------------------------'.
\ No newline at end of file
+
+       DISPLAY-PROCEDURE.
+           DISPLAY 'EMPLOYEE-ID IS :' EMPLOYEE-ID.
+           DISPLAY 'EMPLOYEE NAME IS :' EMPLOYEE_NAME.
+           DISPLAY 'EMPLOYEE SALARY IS :' SALARY.
+           DISPLAY '-------------------------------------'.
+
+           PERFORM CLASSIFY-GRADE-PARA
+              THRU CLASSIFY-GRADE-EXIT-PARA.
+
+           PERFORM VALIDATE-GRADE-PARA
+              THRU VALIDATE-GRADE-EXIT-PARA.
+
+      *FLAG ANY RECORD WHOSE GRADE ISN'T ONE OF THE APPROVED CODES
+      *A/B/C/D TO THE EXCEPTIONS REPORT INSTEAD OF SILENTLY ACCEPTING
+      *WHATEVER BYTE HAPPENS TO BE IN THE FILE
+       VALIDATE-GRADE-PARA.
+           IF NOT GRADE-OK
+               MOVE SPACES TO GRADE-EXCEPTION-LINE
+               STRING "INVALID GRADE [" DELIMITED BY SIZE
+                      GRADE DELIMITED BY SIZE
+                      "] FOR EMPLOYEE-ID " DELIMITED BY SIZE
+                      EMPLOYEE-ID DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      EMPLOYEE_NAME DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO GRADE-EXCEPTION-LINE
+               END-STRING
+               WRITE GRADE-EXCEPTION-LINE
+               ADD 1 TO WS-GRADE-EXCEPTION-COUNT
+           END-IF.
+       VALIDATE-GRADE-EXIT-PARA.
+           EXIT.
+
+      *BUCKET EACH EMPLOYEE'S SALARY BY ITS GRADE CODE AS IT IS READ
+       CLASSIFY-GRADE-PARA.
+           EVALUATE GRADE
+               WHEN 'A'
+                   ADD 1      TO WS-A-COUNT
+                   ADD SALARY TO WS-A-TOTAL
+               WHEN 'B'
+                   ADD 1      TO WS-B-COUNT
+                   ADD SALARY TO WS-B-TOTAL
+               WHEN 'C'
+                   ADD 1      TO WS-C-COUNT
+                   ADD SALARY TO WS-C-TOTAL
+               WHEN 'D'
+                   ADD 1      TO WS-D-COUNT
+                   ADD SALARY TO WS-D-TOTAL
+               WHEN OTHER
+                   ADD 1      TO WS-OTHER-COUNT
+                   ADD SALARY TO WS-OTHER-TOTAL
+           END-EVALUATE.
+       CLASSIFY-GRADE-EXIT-PARA.
+           EXIT.
+
+      *END-OF-RUN REPORT - COUNT AND AVERAGE SALARY PER GRADE, PLUS A
+      *GRAND TOTAL LINE ACROSS ALL GRADES (INCLUDING "OTHER")
+       GRADE-REPORT-PARA.
+           DISPLAY '======= GRADE SALARY REPORT ======='.
+           PERFORM GRADE-LINE-PARA THRU GRADE-LINE-EXIT-PARA
+               VARYING WS-G-IDX FROM 1 BY 1 UNTIL WS-G-IDX > 5.
+
+           ADD WS-A-COUNT WS-B-COUNT WS-C-COUNT WS-D-COUNT
+               WS-OTHER-COUNT GIVING WS-GRAND-TOTAL-COUNT.
+           ADD WS-A-TOTAL WS-B-TOTAL WS-C-TOTAL WS-D-TOTAL
+               WS-OTHER-TOTAL GIVING WS-GRAND-TOTAL-SALARY.
+           IF WS-GRAND-TOTAL-COUNT > ZERO
+               COMPUTE WS-AVERAGE-SALARY ROUNDED =
+                   WS-GRAND-TOTAL-SALARY / WS-GRAND-TOTAL-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVERAGE-SALARY
+           END-IF.
+           MOVE WS-AVERAGE-SALARY TO WS-AVERAGE-EDIT.
+           DISPLAY 'GRAND TOTAL      COUNT:' WS-GRAND-TOTAL-COUNT
+                   ' AVERAGE SALARY:' WS-AVERAGE-EDIT.
+           DISPLAY '===================================='.
+       GRADE-REPORT-EXIT-PARA.
+           EXIT.
+
+      *ONE REPORT LINE PER GRADE (1=A,2=B,3=C,4=D,5=OTHER), DRIVEN BY
+      *WS-G-IDX SO THE SAME PARAGRAPH SERVES ALL FIVE BUCKETS
+       GRADE-LINE-PARA.
+           EVALUATE WS-G-IDX
+               WHEN 1
+                   MOVE 'A    ' TO WS-GRADE-LABEL
+                   MOVE WS-A-COUNT TO WS-LINE-COUNT
+                   MOVE WS-A-TOTAL TO WS-LINE-TOTAL
+               WHEN 2
+                   MOVE 'B    ' TO WS-GRADE-LABEL
+                   MOVE WS-B-COUNT TO WS-LINE-COUNT
+                   MOVE WS-B-TOTAL TO WS-LINE-TOTAL
+               WHEN 3
+                   MOVE 'C    ' TO WS-GRADE-LABEL
+                   MOVE WS-C-COUNT TO WS-LINE-COUNT
+                   MOVE WS-C-TOTAL TO WS-LINE-TOTAL
+               WHEN 4
+                   MOVE 'D    ' TO WS-GRADE-LABEL
+                   MOVE WS-D-COUNT TO WS-LINE-COUNT
+                   MOVE WS-D-TOTAL TO WS-LINE-TOTAL
+               WHEN 5
+                   MOVE 'OTHER' TO WS-GRADE-LABEL
+                   MOVE WS-OTHER-COUNT TO WS-LINE-COUNT
+                   MOVE WS-OTHER-TOTAL TO WS-LINE-TOTAL
+           END-EVALUATE.
+           IF WS-LINE-COUNT > ZERO
+               COMPUTE WS-AVERAGE-SALARY ROUNDED =
+                   WS-LINE-TOTAL / WS-LINE-COUNT
+           ELSE
+               MOVE ZERO TO WS-AVERAGE-SALARY
+           END-IF.
+           MOVE WS-AVERAGE-SALARY TO WS-AVERAGE-EDIT.
+           DISPLAY 'GRADE ' WS-GRADE-LABEL ' COUNT:' WS-LINE-COUNT
+                   ' AVERAGE SALARY:' WS-AVERAGE-EDIT.
+       GRADE-LINE-EXIT-PARA.
+           EXIT.
