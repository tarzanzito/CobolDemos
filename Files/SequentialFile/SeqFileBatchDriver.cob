@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQ_BATCH_DRIVER.
+      *RUNS SEQ_FILE_WRITE THEN SEQ_FILE_READ AGAINST OUTFLDD.DAT IN
+      *ONE BATCH WINDOW. SEQ_FILE_READ ALREADY RECONCILES THE TRAILER
+      *CONTROL TOTALS AGAINST WHAT IT READ (REQUEST 011), SO THE
+      *DRIVER JUST HAS TO RUN THE TWO STEPS IN ORDER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "SEQ_BATCH_DRIVER STARTED.".
+
+           PERFORM RUN-WRITE-PARA THRU RUN-WRITE-PARA-EXIT.
+           PERFORM RUN-READ-PARA THRU RUN-READ-PARA-EXIT.
+
+           DISPLAY "SEQ_BATCH_DRIVER FINISHED - SEE THE RECONCILIATION"
+           DISPLAY "REPORT ABOVE FROM SEQ_FILE_READ.".
+           STOP RUN.
+
+       RUN-WRITE-PARA.
+           DISPLAY "STEP 1 - SEQ_FILE_WRITE".
+           CALL "SEQ_FILE_WRITE".
+       RUN-WRITE-PARA-EXIT.
+           EXIT.
+
+       RUN-READ-PARA.
+           DISPLAY "STEP 2 - SEQ_FILE_READ".
+           CALL "SEQ_FILE_READ".
+       RUN-READ-PARA-EXIT.
+           EXIT.
