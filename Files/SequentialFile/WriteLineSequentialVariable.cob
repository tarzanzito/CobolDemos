@@ -1,51 +1,73 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. WriteLineSequentialFixed.                  
+       PROGRAM-ID. WriteLineSequentialVariable.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT optional EMPLOYEE-RECORD                         
-           ASSIGN TO 'msgs2.csv'   
-           ORGANISATION IS LINE SEQUENTIAL
+           SELECT OPTIONAL EMPLOYEE-FILE
+           ASSIGN TO 'msgs2.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS WS-STATUS.
-      *     
+      *
        DATA DIVISION.
        FILE SECTION.
-       FD EMPLOYEE-RECORD
-       record varying from 3 to 80 characters
-          depending on ws-record-length.
-       01 recseqv-fd-record  pic x(80).
+       FD EMPLOYEE-FILE.
+      *SUBDIVIDED INTO NAMED FIELDS (SAME LAYOUT Read-LineSequential.cob
+      *EXPECTS) INSTEAD OF ONE FLAT PIC X(80) BLOB. LINE SEQUENTIAL
+      *ALREADY TRIMS TRAILING SPACES PER RECORD, WHICH IS WHAT GIVES
+      *THE VARYING RECORD LENGTH - NO EXPLICIT DEPENDING ON IS NEEDED
+       01 EMPLOYEE-RECORD.
+          05 EMPLOYEE-ID        PIC 9(3).
+          05 FILLER             PIC X(10).
+          05 EMPLOYEE_NAME      PIC X(6).
+          05 FILLER             PIC X(9).
+          05 AGE                PIC 9(2).
+          05 FILLER             PIC X(3).
+          05 GRADE              PIC X(1).
+          05 FILLER             PIC X(6).
+          05 SALARY             PIC 9(5).
       *
-       WORKING-STORAGE SECTION.   
-       01 ws-record-length   pic 99.                     
-       01 WS-EOF PIC X(1) VALUE 'N'. 
-       01 WS-STATUS pic x(2).
-      *78 CONST-FIELD-SEPARATOR        PIC X VALUE ';'.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF             PIC X(1) VALUE 'N'.
+       01 WS-STATUS          PIC X(2).
        78 CONST-FIELD-SEPARATOR        VALUE ';'.
        78 CONST-STRING_DELIMITER       VALUE '"'.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.     
+       MAIN-PROCEDURE.
             DISPLAY "V3:".
-      *    INITIALIZE WS-RECORD-COUNT.
-      *    INITIALISE WS-INFL-REC.                            
 
-            OPEN OUTPUT EMPLOYEE-RECORD 
+            OPEN OUTPUT EMPLOYEE-FILE
             DISPLAY "FILE STATUS:" WS-STATUS.
-            IF WS.STATUS NOT EQAUL "00"
+      *    "05" = OPTIONAL FILE DID NOT EXIST, CREATED SUCCESSFULLY
+            IF WS-STATUS NOT EQUAL "00" AND WS-STATUS NOT EQUAL "05"
                 GO TO MAIN-PROCEDURE-EXIT
             END-IF.
 
-            
+      *    MOVE SPACES (NOT INITIALIZE, WHICH SKIPS FILLER) SO THE
+      *    FILLER GAPS DON'T CONTAIN RAW MEMORY - A LINE SEQUENTIAL
+      *    WRITE REJECTS NON-TEXT BYTES WITH FILE STATUS 71
+            MOVE SPACES TO EMPLOYEE-RECORD.
+            MOVE 1                  TO EMPLOYEE-ID.
+            MOVE "PAULO"            TO EMPLOYEE_NAME.
+            MOVE 25                 TO AGE.
+            MOVE "A"                TO GRADE.
+            MOVE 12345              TO SALARY.
             WRITE EMPLOYEE-RECORD.
             DISPLAY "FILE STATUS:"WS-STATUS.
 
-            MOVE 2 TO EMPLOYEE-ID.                   
-            MOVE "MANUEL" to EMPLOYEE_NAME.
-            MOVE 30 TO AGE.
+      *    MOVE SPACES (NOT INITIALIZE, WHICH SKIPS FILLER) SO THE
+      *    FILLER GAPS DON'T CONTAIN RAW MEMORY - A LINE SEQUENTIAL
+      *    WRITE REJECTS NON-TEXT BYTES WITH FILE STATUS 71
+            MOVE SPACES TO EMPLOYEE-RECORD.
+            MOVE 2                  TO EMPLOYEE-ID.
+            MOVE "MANUEL"           TO EMPLOYEE_NAME.
+            MOVE 30                 TO AGE.
+            MOVE "B"                TO GRADE.
+            MOVE 23456              TO SALARY.
             WRITE EMPLOYEE-RECORD.
             DISPLAY "FILE STATUS:"WS-STATUS.
 
-       MAIN-PROCEDURE-EXIT.     
-            CLOSE EMPLOYEE.                             
+       MAIN-PROCEDURE-EXIT.
+            CLOSE EMPLOYEE-FILE.
             DISPLAY "FILE STATUS:"WS-STATUS.
-            STOP RUN.                                  
+            STOP RUN.
       *
