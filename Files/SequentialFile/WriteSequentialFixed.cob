@@ -1,50 +1,114 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. WriteSequentialFixed.                  
+       PROGRAM-ID. WriteSequentialFixed.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL NOTE-FILE                         
-           ASSIGN TO 'notes.dat'   
-           ORGANISATION IS SEQUENTIAL
+           SELECT OPTIONAL NOTE-FILE
+           ASSIGN TO 'notes.dat'
+           ORGANIZATION IS SEQUENTIAL
            FILE STATUS WS-STATUS.
-      *     
+      *INPUT FEED - ONE NOTE PER LINE, FIELDS DELIMITED BY '|'
+      *FORMAT: ID|NAME|LEVEL|CONTENT
+           SELECT OPTIONAL FEED-FILE
+           ASSIGN TO 'notes-feed.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-FEED-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD NOTE-FILE.
       *  LABEL RECORD IS STANDARD
-      *  DATA RECORD IS NOTES-RECORD             
-      *  RECORDING MODE IS F                    
-      *  BLOCK CONTAINS 0.                
-      
-      *note: cannot use 'value' in definition, Status-code=71                                   
-       01 NOTE-RECORD.                            
-          05 NOTE-ID               PIC 9(4).                   
+      *  DATA RECORD IS NOTES-RECORD
+      *  RECORDING MODE IS F
+      *  BLOCK CONTAINS 0.
+
+      *note: cannot use 'value' in definition, Status-code=71
+       01 NOTE-RECORD.
+          05 NOTE-ID               PIC 9(4).
           05 NOTE_NAME             PIC X(30).
           05 NOTE-LEVEL            PIC 9(1).
           05 NOTE-CONTENT          PIC X(128).
           05 NOTE-END              PIC X(1).
       *
-       WORKING-STORAGE SECTION.                        
-       01 WS-EOF                      PIC X(1) VALUE 'N'. 
+       FD FEED-FILE.
+       01 FEED-LINE                PIC X(165).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                      PIC X(1) VALUE 'N'.
        01 WS-STATUS                   pic X(2).
+       01 WS-FEED-STATUS              PIC X(2).
+          88 WS-FEED-OK               VALUE '00'.
+          88 WS-FEED-EOF              VALUE '10'.
+       01 WS-FEED-DONE                PIC X(1) VALUE 'N'.
+       01 WS-LOAD-COUNT                PIC 9(5) VALUE ZERO.
 
-      *CONSTANTS (level 78 but not cobol standard) 
+      *SCRATCH FIELDS FOR UNSTRINGING A FEED LINE
+       01 WS-ID-TEXT                  PIC X(4).
+       01 WS-NAME-TEXT                PIC X(30).
+       01 WS-LEVEL-TEXT                PIC X(1).
+
+      *CONSTANTS (level 78 but not cobol standard)
       *78 CONST-RECORD-END            VALUE '|'.
        01 CONST-RECORD-END            PIC X VALUE '|'.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Version: 0.0.3:".
-			
-            OPEN OUTPUT NOTE-FILE 
+            DISPLAY "Version: 0.0.4:".
+
+            OPEN OUTPUT NOTE-FILE
             DISPLAY "FILE STATUS:"WS-STATUS.
-			
-			IF WS-STATUS NOT EQUAL "00"
+
+				IF WS-STATUS NOT EQUAL "00"
                 GO TO MAIN-PROCEDURE-EXIT
             END-IF.
       *
+            OPEN INPUT FEED-FILE.
+            IF WS-FEED-OK
+                PERFORM LOAD-FEED-PARA UNTIL WS-FEED-DONE = 'Y'
+                CLOSE FEED-FILE
+                DISPLAY "NOTES LOADED FROM FEED:" WS-LOAD-COUNT
+            ELSE
+                PERFORM LOAD-DEFAULT-PARA
+            END-IF.
+
+       MAIN-PROCEDURE-EXIT.
+            CLOSE NOTE-FILE.
+            DISPLAY "FILE STATUS:"WS-STATUS.
+            STOP RUN.
+      *
+      *READ ONE FEED LINE AND TURN IT INTO A NOTE-RECORD
+       LOAD-FEED-PARA.
+            READ FEED-FILE INTO FEED-LINE
+                AT END
+                    MOVE 'Y' TO WS-FEED-DONE
+                NOT AT END
+                    PERFORM PARSE-FEED-LINE-PARA
+            END-READ.
+       LOAD-FEED-PARA-EXIT.
+            EXIT.
+
+       PARSE-FEED-LINE-PARA.
             INITIALIZE NOTE-RECORD.
-            MOVE 1                   TO NOTE-ID.                   
+            UNSTRING FEED-LINE DELIMITED BY '|'
+                INTO WS-ID-TEXT WS-NAME-TEXT WS-LEVEL-TEXT
+                     NOTE-CONTENT
+            END-UNSTRING.
+
+            MOVE WS-ID-TEXT          TO NOTE-ID.
+            MOVE WS-NAME-TEXT        TO NOTE_NAME.
+            MOVE WS-LEVEL-TEXT       TO NOTE-LEVEL.
+            MOVE CONST-RECORD-END    TO NOTE-END.
+
+            WRITE NOTE-RECORD.
+            ADD 1 TO WS-LOAD-COUNT.
+            DISPLAY "FILE STATUS:"WS-STATUS.
+       PARSE-FEED-LINE-PARA-EXIT.
+            EXIT.
+
+      *NO FEED FILE PRESENT - FALL BACK TO THE ORIGINAL SAMPLE DATA
+       LOAD-DEFAULT-PARA.
+            INITIALIZE NOTE-RECORD.
+            MOVE 1                   TO NOTE-ID.
             MOVE "PAULO"             TO NOTE_NAME.
             MOVE 2                   TO NOTE-LEVEL.
             MOVE "Any data 1"        TO NOTE-CONTENT.
@@ -54,7 +118,7 @@
             DISPLAY "FILE STATUS:"WS-STATUS.
       *
             INITIALIZE NOTE-RECORD.
-            MOVE 2                   TO NOTE-ID.                   
+            MOVE 2                   TO NOTE-ID.
             MOVE "MANUEL"            TO NOTE_NAME.
             MOVE 1                   TO NOTE-LEVEL.
             MOVE "Any data 2 abcd"   TO NOTE-CONTENT.
@@ -62,9 +126,6 @@
 
             WRITE NOTE-RECORD.
             DISPLAY "FILE STATUS:"WS-STATUS.
-
-       MAIN-PROCEDURE-EXIT.
-            CLOSE NOTE-FILE.                             
-            DISPLAY "FILE STATUS:"WS-STATUS.
-            STOP RUN.                                  
+       LOAD-DEFAULT-PARA-EXIT.
+            EXIT.
       *
