@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReadLineSequentialFixed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NOTE-FILE
+           ASSIGN TO 'notes.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS WS-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTE-FILE.
+      *SAME LAYOUT WriteLineSequentialFixed.cob WRITES - FIELDS ARE
+      *FIXED WIDTH SO NO UNSTRING/DELIMITER PARSING IS NEEDED TO READ
+       01  NOTE-RECORD.
+           05 NOTE-ID               PIC 9(3).
+           05 FIELD-SEPARATOR-1         PIC X.
+           05 STRING-DELIMITER-B1       PIC X.
+           05 NOTE-NAME                 PIC X(40).
+           05 STRING-DELIMITER-E1       PIC X.
+           05 FIELD-SEPARATOR-2         PIC X.
+           05 NOTE-LEVEL                PIC 9(1).
+           05 FIELD-SEPARATOR-3         PIC X.
+           05 STRING-DELIMITER-B2       PIC X.
+           05 NOTE-CONTENT              PIC X(64).
+           05 STRING-DELIMITER-E2       PIC X.
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                       PIC X(1) VALUE 'N'.
+       01 WS-STATUS                    PIC X(2).
+       01 WS-RECORD-COUNT              PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Version: 0.0.1".
+
+            OPEN INPUT NOTE-FILE.
+            DISPLAY "FILE STATUS:" WS-STATUS.
+            IF WS-STATUS NOT EQUAL "00"
+                DISPLAY "NOTES.CSV NOT FOUND OR UNREADABLE"
+                GO TO MAIN-PROCEDURE-EXIT
+            END-IF.
+
+            PERFORM READ-PARA UNTIL WS-EOF = 'Y'.
+
+            DISPLAY "NOTES READ:" WS-RECORD-COUNT.
+
+       MAIN-PROCEDURE-EXIT.
+            CLOSE NOTE-FILE.
+            STOP RUN.
+      *
+       READ-PARA.
+           READ NOTE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM DISPLAY-PARA
+           END-READ.
+       READ-PARA-EXIT.
+           EXIT.
+
+       DISPLAY-PARA.
+           ADD 1 TO WS-RECORD-COUNT.
+           DISPLAY "-------------------------------------".
+           DISPLAY "NOTE-ID     :" NOTE-ID.
+           DISPLAY "NOTE-NAME   :" NOTE-NAME.
+           DISPLAY "NOTE-LEVEL  :" NOTE-LEVEL.
+           DISPLAY "NOTE-CONTENT:" NOTE-CONTENT.
+       DISPLAY-PARA-EXIT.
+           EXIT.
