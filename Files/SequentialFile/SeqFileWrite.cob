@@ -10,6 +10,12 @@
        ORGANIZATION IS BINARY SEQUENTIAL
        ACCESS MODE IS SEQUENTIAL
        FILE STATUS FS-OUTFL.
+      *RESTART CHECKPOINT - HOLDS THE COUNT OF RECORDS ALREADY WRITTEN
+      *SO AN INTERRUPTED LOAD CAN RESUME WITHOUT REDOING WORK, FOLLOWING
+      *Other/SeqFile.cob'S RESTART-CHECKPOINT PRECEDENT (REQ 012)
+       SELECT CKPT-FILE ASSIGN TO "SEQFILEWRITE.CKP"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS FS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,7 +37,12 @@
       *
       *PELOS VISTOS OUTPL-REC NAO PODE TER FILLERs E VALUEs
       *SE NAO FOR FEITO MOVEs ENTAO GERA SEMPRE NULLs
+      *LEADING RECORD-TYPE BYTE - SHARED EXTRACT FORMAT CONVENTION ALSO
+      *USED BY SeqFile2.cob SO A DOWNSTREAM READER CAN TELL THE TWO
+      *KINDS OF EXTRACT RECORD APART: "1"=THIS NUMERIC-FIELD RECORD,
+      *"2"=SeqFile2 STORE-ID/ITEM-ID RECORD, "9"=TRAILER.
        01 OUTFL-REC.
+          05 REC-TYPE       PIC X VALUE "1".
           05 FA             PIC X(10).
 
           05 F0             PIC X.
@@ -67,13 +78,50 @@
            05 FS-COMPX       PIC 9(5)V99 COMP-X.
 
            05 F99            PIC X.
+      *
+      *TRAILER RECORD - SAME LENGTH AS OUTFL-REC, MARKED BY TR-ID
+       01 OUTFL-TRAILER REDEFINES OUTFL-REC.
+          05 TR-REC-TYPE        PIC X.
+          05 TR-ID              PIC X(10).
+          05 TR-F0              PIC X.
+          05 TR-COUNT           PIC S9999 COMP.
+          05 TR-F1              PIC X.
+          05 TR-SUM-COMP1       COMP-1.
+          05 TR-F2              PIC X.
+          05 TR-SUM-COMP2       COMP-2.
+          05 TR-F3              PIC X.
+          05 TR-SUM-COMP3       PIC 9(5)V99 COMP-3.
+          05 TR-F4              PIC X.
+          05 TR-SUM-COMP4       PIC 9(5)V99 COMP-4.
+          05 TR-F5              PIC X.
+          05 TR-SUM-COMP5       PIC 9(5)V99 COMP-5.
+          05 TR-F6              PIC X.
+          05 TR-SUM-COMP6       PIC 9(5)V99 COMP-6.
+          05 TR-F7              PIC X.
+          05 TR-SUM-COMPX       PIC 9(5)V99 COMP-X.
+          05 TR-F99             PIC X.
+      *
+       FD CKPT-FILE.
+       01 CKPT-REC PIC 9(05).
       *
        WORKING-STORAGE SECTION.
        01 FS-OUTFL PIC X(02) VALUE SPACES.
           88 FS-OUTFL-OK VALUE '00'.
           88 FS-OUTFL-EOF VALUE '10'.
+       01 WS-REC-COUNT           PIC S9999 COMP VALUE ZERO.
+      *
+       01 FS-CKPT PIC X(02) VALUE SPACES.
+          88 FS-CKPT-OK VALUE '00'.
+       01 WS-SKIP-COUNT          PIC 9(05) VALUE ZERO.
+       01 WS-REPLAY-IDX          PIC 9(05) VALUE ZERO.
+      *TOTAL RECORD COUNT FOR THE LOAD - DEFAULTS TO THE ORIGINAL
+      *HARDCODED 10 BUT MAY BE OVERRIDDEN BY THE FIRST COMMAND-LINE
+      *PARAMETER, FOLLOWING SeqFile2.cob'S WS-CUTOFF PRECEDENT (REQ 013)
+       01 WS-TOTAL-RECS          PIC 9(05) VALUE 10.
+       01 WS-TOTAL-PARM          PIC X(05) VALUE SPACES.
       *
        01 WS-OUTFL-REC.
+          05 WS-REC-TYPE        PIC X VALUE "1".
           05 WS-FA             PIC X(10).
 
           05 WS-F0             PIC X.
@@ -113,13 +161,27 @@
        PROCEDURE DIVISION.
        MAIN-PARA.
 
+           PERFORM TOTAL-PARA THRU TOTAL-EXIT-PARA.
            PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
            PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
            PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
 
        MAIN-PARA-EXIT.
-      *    EXIT PROGRAM.
-           STOP RUN.
+      *    GOBACK also ends the run unit when this is the outermost
+      *    program, so it still works standalone as well as when
+      *    called from a driver (e.g. the batch driver for req 025)
+           GOBACK.
+
+      *READ THE TOTAL RECORD COUNT FROM THE COMMAND LINE, IF ONE WAS
+      *GIVEN, OTHERWISE KEEP THE ORIGINAL DEMO COUNT OF 10
+       TOTAL-PARA.
+           ACCEPT WS-TOTAL-PARM FROM COMMAND-LINE.
+           IF WS-TOTAL-PARM IS NUMERIC
+              MOVE WS-TOTAL-PARM TO WS-TOTAL-RECS
+           END-IF.
+           DISPLAY "TOTAL RECORDS TO WRITE: " WS-TOTAL-RECS.
+       TOTAL-EXIT-PARA.
+           EXIT.
 
        OPEN-PARA.
            DISPLAY "OPEN-PARA:" FS-OUTFL
@@ -134,8 +196,15 @@
            MOVE ZERO  TO WS-FS-COMP5.
            MOVE ZERO  TO WS-FS-COMP6.
            MOVE ZERO  TO WS-FS-COMPX.
+           MOVE ZERO  TO WS-REC-COUNT.
+
+           PERFORM CKPT-READ-PARA THRU CKPT-READ-EXIT-PARA.
 
-           OPEN OUTPUT OUTFL
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND OUTFL
+           ELSE
+               OPEN OUTPUT OUTFL
+           END-IF.
            IF FS-OUTFL-OK
                CONTINUE
            ELSE
@@ -146,19 +215,77 @@
        OPEN-EXIT-PARA.
            EXIT.
 
+      *READ ANY EXISTING CHECKPOINT SO AN INTERRUPTED LOAD CAN RESUME
+      *INSTEAD OF REDOING THE WHOLE RUN
+       CKPT-READ-PARA.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           OPEN INPUT CKPT-FILE
+           IF FS-CKPT-OK
+               READ CKPT-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE CKPT-REC TO WS-SKIP-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+               IF WS-SKIP-COUNT > 0
+                   DISPLAY "RESTARTING AFTER CHECKPOINT: " WS-SKIP-COUNT
+               END-IF
+           END-IF.
+       CKPT-READ-EXIT-PARA.
+           EXIT.
+
+      *REWRITE THE CHECKPOINT WITH THE CURRENT RECORD COUNT
+       CKPT-WRITE-PARA.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-REC-COUNT TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+       CKPT-WRITE-EXIT-PARA.
+           EXIT.
+
        PROCESS-PARA.
            DISPLAY "PROCESS-PARA:" FS-OUTFL
 
-           PERFORM WRITE-PARA
-              THRU WRITE-PARA-EXIT 10 TIMES.
+      *    REPLAY THE SKIPPED ITERATIONS' RUNNING TOTALS (NO WRITE) SO
+      *    THE TRAILER'S CONTROL TOTALS STAY CORRECT AFTER A RESTART
+           PERFORM REPLAY-PARA THRU REPLAY-PARA-EXIT
+              VARYING WS-REPLAY-IDX FROM 1 BY 1
+              UNTIL WS-REPLAY-IDX > WS-SKIP-COUNT.
+
+           PERFORM WRITE-PARA THRU WRITE-PARA-EXIT
+              UNTIL WS-REC-COUNT >= WS-TOTAL-RECS.
+
+           PERFORM WRITE-TRAILER-PARA
+              THRU WRITE-TRAILER-PARA-EXIT.
+
+      *    RUN COMPLETED NORMALLY - RESET THE CHECKPOINT FOR NEXT TIME
+           MOVE ZERO TO WS-REC-COUNT.
+           PERFORM CKPT-WRITE-PARA THRU CKPT-WRITE-EXIT-PARA.
            EXIT.
 
        PROCESS-EXIT-PARA.
            EXIT.
 
+      *REPLAYS ONE SKIPPED ITERATION'S ACCUMULATOR MATH, MATCHING
+      *WRITE-PARA BELOW, WITHOUT RE-WRITING A RECORD ALREADY ON DISK
+       REPLAY-PARA.
+           ADD 1    TO WS-REC-COUNT.
+           ADD 1    TO WS-FS-COMP.
+           ADD 2    TO WS-FS-COMP1.
+           ADD 3    TO WS-FS-COMP2.
+           ADD 4.1  TO WS-FS-COMP3.
+           ADD 5    TO WS-FS-COMP4.
+           ADD 6    TO WS-FS-COMP5.
+           ADD 7    TO WS-FS-COMP6.
+           ADD 8    TO WS-FS-COMPX.
+       REPLAY-PARA-EXIT.
+           EXIT.
+
        WRITE-PARA.
            DISPLAY "WRITE-PARA"
 
+           ADD 1    TO WS-REC-COUNT.
            ADD 1    TO WS-FS-COMP.
            ADD 2    TO WS-FS-COMP1.
            ADD 3    TO WS-FS-COMP2.
@@ -182,9 +309,41 @@
            MOVE WS-OUTFL-REC TO OUTFL-REC.
            WRITE OUTFL-REC.
            DISPLAY "WRITE-PARA2:" FS-OUTFL.
+
+           PERFORM CKPT-WRITE-PARA THRU CKPT-WRITE-EXIT-PARA.
        WRITE-PARA-EXIT.
             EXIT.
 
+      *CONTROL-TOTAL TRAILER - COUNT + SUMS ACCUMULATED BY WRITE-PARA
+       WRITE-TRAILER-PARA.
+           DISPLAY "WRITE-TRAILER-PARA"
+
+           MOVE "9"           TO TR-REC-TYPE.
+           MOVE "TRAILER   "  TO TR-ID.
+           MOVE WS-REC-COUNT  TO TR-COUNT.
+           MOVE "#"           TO TR-F0.
+           MOVE "#"           TO TR-F1.
+           MOVE "#"           TO TR-F2.
+           MOVE "#"           TO TR-F3.
+           MOVE "#"           TO TR-F4.
+           MOVE "#"           TO TR-F5.
+           MOVE "#"           TO TR-F6.
+           MOVE "#"           TO TR-F7.
+           MOVE "$"           TO TR-F99.
+
+           MOVE WS-FS-COMP1   TO TR-SUM-COMP1.
+           MOVE WS-FS-COMP2   TO TR-SUM-COMP2.
+           MOVE WS-FS-COMP3   TO TR-SUM-COMP3.
+           MOVE WS-FS-COMP4   TO TR-SUM-COMP4.
+           MOVE WS-FS-COMP5   TO TR-SUM-COMP5.
+           MOVE WS-FS-COMP6   TO TR-SUM-COMP6.
+           MOVE WS-FS-COMPX   TO TR-SUM-COMPX.
+
+           WRITE OUTFL-REC.
+           DISPLAY "WRITE-TRAILER-PARA2:" FS-OUTFL.
+       WRITE-TRAILER-PARA-EXIT.
+           EXIT.
+
        CLOSE-PARA.
            DISPLAY "CLOSE-PARA"
             CLOSE OUTFL.
