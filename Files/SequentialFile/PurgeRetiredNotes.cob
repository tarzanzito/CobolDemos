@@ -0,0 +1,166 @@
+      ******************************************************************
+      *DESC    : Purge/archive run for notes.dat - WriteSequentialFixed *
+      *        : .cob only ever appends NOTE-RECORD entries, nothing   *
+      *        : removes old ones. This moves every NOTE-RECORD whose  *
+      *        : NOTE-LEVEL matches the designated "retired" value out *
+      *        : to notes-archive.dat and rewrites notes.dat without   *
+      *        : them, in two passes (split, then copy the kept        *
+      *        : records back) since standard COBOL has no in-place    *
+      *        : file rename/delete verb.                              *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGE-RETIRED-NOTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTE-FILE
+           ASSIGN TO 'notes.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-STATUS.
+      *RETIRED RECORDS MOVE HERE - OPTIONAL SINCE IT MAY NOT EXIST YET
+           SELECT OPTIONAL ARCHIVE-FILE
+           ASSIGN TO 'notes-archive.dat'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-ARCHIVE-STATUS.
+      *SCRATCH COPY OF THE RECORDS TO KEEP, WRITTEN IN THE SPLIT PASS
+      *AND COPIED BACK INTO NOTES.DAT IN THE REWRITE PASS
+           SELECT KEEP-FILE
+           ASSIGN TO 'notes.dat.tmp'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-KEEP-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTE-FILE.
+      *SAME LAYOUT WriteSequentialFixed.cob WRITES
+       01 NOTE-RECORD.
+          05 NOTE-ID               PIC 9(4).
+          05 NOTE_NAME             PIC X(30).
+          05 NOTE-LEVEL            PIC 9(1).
+          05 NOTE-CONTENT          PIC X(128).
+          05 NOTE-END              PIC X(1).
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD.
+          05 ARCH-ID               PIC 9(4).
+          05 ARCH-NAME             PIC X(30).
+          05 ARCH-LEVEL            PIC 9(1).
+          05 ARCH-CONTENT          PIC X(128).
+          05 ARCH-END              PIC X(1).
+       FD KEEP-FILE.
+       01 KEEP-RECORD.
+          05 KEEP-ID               PIC 9(4).
+          05 KEEP-NAME             PIC X(30).
+          05 KEEP-LEVEL            PIC 9(1).
+          05 KEEP-CONTENT          PIC X(128).
+          05 KEEP-END              PIC X(1).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS                PIC X(2).
+       01 WS-ARCHIVE-STATUS        PIC X(2).
+       01 WS-KEEP-STATUS           PIC X(2).
+       01 WS-EOF                   PIC X(1) VALUE 'N'.
+
+      *THE "RETIRED" NOTE-LEVEL VALUE - DEFAULTS TO 9 BUT CAN BE
+      *OVERRIDDEN ON THE COMMAND LINE, LIKE SeqFile2.cob'S WS-CUTOFF
+       01 WS-RETIRED-LEVEL         PIC 9(1) VALUE 9.
+       01 WS-RETIRED-PARM          PIC X(1) VALUE SPACE.
+
+       01 WS-KEPT-COUNT            PIC 9(5) VALUE ZERO.
+       01 WS-ARCHIVED-COUNT        PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RETIRED-LEVEL-PARA THRU RETIRED-LEVEL-EXIT-PARA.
+
+           OPEN INPUT NOTE-FILE.
+           IF WS-STATUS NOT EQUAL "00"
+               DISPLAY "NOTES FILE OPEN FAILED: " WS-STATUS
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+           OPEN EXTEND ARCHIVE-FILE.
+           IF WS-ARCHIVE-STATUS NOT EQUAL "00"
+              AND WS-ARCHIVE-STATUS NOT EQUAL "05"
+               DISPLAY "ARCHIVE FILE OPEN FAILED: " WS-ARCHIVE-STATUS
+               CLOSE NOTE-FILE
+               GO TO MAIN-PROCEDURE-EXIT
+           END-IF.
+           OPEN OUTPUT KEEP-FILE.
+
+           PERFORM SPLIT-PARA UNTIL WS-EOF = 'Y'.
+
+           CLOSE NOTE-FILE.
+           CLOSE ARCHIVE-FILE.
+           CLOSE KEEP-FILE.
+
+           PERFORM REWRITE-NOTES-PARA THRU REWRITE-NOTES-EXIT-PARA.
+
+           DISPLAY "NOTES KEPT    : " WS-KEPT-COUNT.
+           DISPLAY "NOTES ARCHIVED: " WS-ARCHIVED-COUNT.
+
+       MAIN-PROCEDURE-EXIT.
+           STOP RUN.
+
+      *OPTIONAL OVERRIDE OF THE RETIRED-LEVEL VALUE FROM THE COMMAND
+      *LINE - A SINGLE NUMERIC DIGIT, OTHERWISE THE DEFAULT OF 9 WINS
+       RETIRED-LEVEL-PARA.
+           ACCEPT WS-RETIRED-PARM FROM COMMAND-LINE.
+           IF WS-RETIRED-PARM IS NUMERIC
+               MOVE WS-RETIRED-PARM TO WS-RETIRED-LEVEL
+           END-IF.
+           DISPLAY "PURGING NOTE-LEVEL=" WS-RETIRED-LEVEL.
+       RETIRED-LEVEL-EXIT-PARA.
+           EXIT.
+
+      *SPLIT NOTES.DAT INTO RETIRED (ARCHIVE-FILE) AND NOT-RETIRED
+      *(KEEP-FILE)
+       SPLIT-PARA.
+           READ NOTE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF NOTE-LEVEL = WS-RETIRED-LEVEL
+                       MOVE NOTE-ID      TO ARCH-ID
+                       MOVE NOTE_NAME    TO ARCH-NAME
+                       MOVE NOTE-LEVEL   TO ARCH-LEVEL
+                       MOVE NOTE-CONTENT TO ARCH-CONTENT
+                       MOVE NOTE-END     TO ARCH-END
+                       WRITE ARCHIVE-RECORD
+                       ADD 1 TO WS-ARCHIVED-COUNT
+                   ELSE
+                       MOVE NOTE-ID      TO KEEP-ID
+                       MOVE NOTE_NAME    TO KEEP-NAME
+                       MOVE NOTE-LEVEL   TO KEEP-LEVEL
+                       MOVE NOTE-CONTENT TO KEEP-CONTENT
+                       MOVE NOTE-END     TO KEEP-END
+                       WRITE KEEP-RECORD
+                       ADD 1 TO WS-KEPT-COUNT
+                   END-IF
+           END-READ.
+
+      *COPY THE KEPT RECORDS BACK INTO NOTES.DAT, REPLACING ITS OLD
+      *CONTENTS - REOPENING THE SAME FD AS OUTPUT TRUNCATES THE FILE
+       REWRITE-NOTES-PARA.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT KEEP-FILE.
+           OPEN OUTPUT NOTE-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ KEEP-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE KEEP-ID      TO NOTE-ID
+                       MOVE KEEP-NAME    TO NOTE_NAME
+                       MOVE KEEP-LEVEL   TO NOTE-LEVEL
+                       MOVE KEEP-CONTENT TO NOTE-CONTENT
+                       MOVE KEEP-END     TO NOTE-END
+                       WRITE NOTE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE KEEP-FILE.
+           CLOSE NOTE-FILE.
+       REWRITE-NOTES-EXIT-PARA.
+           EXIT.
