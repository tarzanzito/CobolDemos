@@ -15,7 +15,11 @@
        FILE SECTION.
        FD INFL
        RECORDING MODE F.
+      *LEADING RECORD-TYPE BYTE - SHARED EXTRACT FORMAT CONVENTION ALSO
+      *USED BY SeqFile2.cob: "1"=THIS NUMERIC-FIELD RECORD,
+      *"2"=SeqFile2 STORE-ID/ITEM-ID RECORD, "9"=TRAILER.
        01 INFL-REC.
+          05 REC-TYPE       PIC X.
           05 FA             PIC X(10).
 
           05 F0             PIC X.
@@ -51,6 +55,28 @@
            05 FS-COMPX       PIC 9(5)V99 COMP-X.
 
            05 F99            PIC X.
+      *
+      *TRAILER RECORD - SAME LENGTH AS INFL-REC, MARKED BY TR-ID
+       01 INFL-TRAILER REDEFINES INFL-REC.
+          05 TR-REC-TYPE        PIC X.
+          05 TR-ID              PIC X(10).
+          05 TR-F0              PIC X.
+          05 TR-COUNT           PIC S9999 COMP.
+          05 TR-F1              PIC X.
+          05 TR-SUM-COMP1       COMP-1.
+          05 TR-F2              PIC X.
+          05 TR-SUM-COMP2       COMP-2.
+          05 TR-F3              PIC X.
+          05 TR-SUM-COMP3       PIC 9(5)V99 COMP-3.
+          05 TR-F4              PIC X.
+          05 TR-SUM-COMP4       PIC 9(5)V99 COMP-4.
+          05 TR-F5              PIC X.
+          05 TR-SUM-COMP5       PIC 9(5)V99 COMP-5.
+          05 TR-F6              PIC X.
+          05 TR-SUM-COMP6       PIC 9(5)V99 COMP-6.
+          05 TR-F7              PIC X.
+          05 TR-SUM-COMPX       PIC 9(5)V99 COMP-X.
+          05 TR-F99             PIC X.
       *
        WORKING-STORAGE SECTION.
        01 WS-VAR               PIC +9(13).99.
@@ -58,8 +84,19 @@
        01 FS-INFL              PIC X(02) VALUE SPACES.
           88 FS-INFL-OK        VALUE '00'.
           88 FS-INFL-EOF       VALUE '10'.
+      *
+      *LAST CONTROL TOTAL SEEN ON A DATA RECORD (NOT THE TRAILER)
+       01 WS-SUM-COMP          PIC S9999 COMP VALUE ZERO.
+       01 WS-SUM-COMP1         COMP-1 VALUE ZERO.
+       01 WS-SUM-COMP2         COMP-2 VALUE ZERO.
+       01 WS-SUM-COMP3         PIC 9(5)V99 COMP-3 VALUE ZERO.
+       01 WS-SUM-COMP4         PIC 9(5)V99 COMP-4 VALUE ZERO.
+       01 WS-SUM-COMP5         PIC 9(5)V99 COMP-5 VALUE ZERO.
+       01 WS-SUM-COMP6         PIC 9(5)V99 COMP-6 VALUE ZERO.
+       01 WS-SUM-COMPX         PIC 9(5)V99 COMP-X VALUE ZERO.
       *
        01 WS-INFL-REC.
+          05 WS-REC-TYPE        PIC X.
           05 WS-FA             PIC X(10).
 
           05 WS-F0             PIC X.
@@ -107,13 +144,23 @@
               THRU CLOSE-EXIT-PARA.
 
        MAIN-PARA-EXIT.
-      *     EXIT PROGRAM.
-           STOP RUN.
+      *    GOBACK also ends the run unit when this is the outermost
+      *    program, so it still works standalone as well as when
+      *    called from a driver (e.g. the batch driver for req 025)
+           GOBACK.
 
        OPEN-PARA.
            DISPLAY "OPEN-PARA:" FS-INFL
            INITIALIZE WS-RECORD-COUNT.
-           INITIALISE WS-INFL-REC.
+           INITIALIZE WS-INFL-REC.
+           MOVE ZERO TO WS-SUM-COMP.
+           MOVE ZERO TO WS-SUM-COMP1.
+           MOVE ZERO TO WS-SUM-COMP2.
+           MOVE ZERO TO WS-SUM-COMP3.
+           MOVE ZERO TO WS-SUM-COMP4.
+           MOVE ZERO TO WS-SUM-COMP5.
+           MOVE ZERO TO WS-SUM-COMP6.
+           MOVE ZERO TO WS-SUM-COMPX.
 
            OPEN INPUT INFL
            IF FS-INFL-OK
@@ -149,9 +196,32 @@
 
        READ-PARA.
 
+           MOVE INFL-REC TO WS-INFL-REC.
+
+           IF WS-REC-TYPE = "9"
+               PERFORM TRAILER-PARA THRU TRAILER-PARA-EXIT
+           ELSE
+               PERFORM DATA-RECORD-PARA THRU DATA-RECORD-PARA-EXIT
+           END-IF.
+
+       READ-PARA-EXIT.
+            EXIT.
+
+       DATA-RECORD-PARA.
+
            ADD 1 TO WS-RECORD-COUNT.
 
-           MOVE INFL-REC TO WS-INFL-REC.
+      *    EACH FIELD ALREADY CARRIES THE RUNNING TOTAL WRITTEN BY
+      *    WRITE-PARA, SO THE LAST DATA RECORD SEEN HOLDS THE FINAL
+      *    TOTAL TO COMPARE AGAINST THE TRAILER.
+           MOVE WS-FS-COMP   TO WS-SUM-COMP.
+           MOVE WS-FS-COMP1  TO WS-SUM-COMP1.
+           MOVE WS-FS-COMP2  TO WS-SUM-COMP2.
+           MOVE WS-FS-COMP3  TO WS-SUM-COMP3.
+           MOVE WS-FS-COMP4  TO WS-SUM-COMP4.
+           MOVE WS-FS-COMP5  TO WS-SUM-COMP5.
+           MOVE WS-FS-COMP6  TO WS-SUM-COMP6.
+           MOVE WS-FS-COMPX  TO WS-SUM-COMPX.
 
            DISPLAY "+++++++++++++++++++"
            DISPLAY "RECORD ID:" WS-RECORD-COUNT.
@@ -181,8 +251,67 @@
            MOVE WS-FS-COMPX TO WS-VAR.
            DISPLAY "FS-COMPX:" WS-VAR.
 
-       READ-PARA-EXIT.
-            EXIT.
+       DATA-RECORD-PARA-EXIT.
+           EXIT.
+
+      *END-OF-RUN SUMMARY - COMPARE RUNNING TOTALS TO TRAILER RECORD
+       TRAILER-PARA.
+           DISPLAY "==================="
+           DISPLAY "TRAILER RECORD FOUND - END OF RUN SUMMARY".
+
+           DISPLAY "RECORD COUNT  - EXPECTED:" TR-COUNT
+                   " ACTUAL:" WS-RECORD-COUNT.
+           IF TR-COUNT = WS-RECORD-COUNT
+               DISPLAY "RECORD COUNT.......... OK"
+           ELSE
+               DISPLAY "RECORD COUNT.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP1 = WS-SUM-COMP1
+               DISPLAY "SUM FS-COMP1.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP1.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP2 = WS-SUM-COMP2
+               DISPLAY "SUM FS-COMP2.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP2.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP3 = WS-SUM-COMP3
+               DISPLAY "SUM FS-COMP3.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP3.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP4 = WS-SUM-COMP4
+               DISPLAY "SUM FS-COMP4.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP4.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP5 = WS-SUM-COMP5
+               DISPLAY "SUM FS-COMP5.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP5.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMP6 = WS-SUM-COMP6
+               DISPLAY "SUM FS-COMP6.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMP6.......... MISMATCH"
+           END-IF.
+
+           IF TR-SUM-COMPX = WS-SUM-COMPX
+               DISPLAY "SUM FS-COMPX.......... OK"
+           ELSE
+               DISPLAY "SUM FS-COMPX.......... MISMATCH"
+           END-IF.
+
+           DISPLAY "===================".
+       TRAILER-PARA-EXIT.
+           EXIT.
 
        CLOSE-PARA.
            CLOSE INFL.
