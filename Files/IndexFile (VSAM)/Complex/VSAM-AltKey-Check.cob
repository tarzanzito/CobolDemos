@@ -0,0 +1,138 @@
+      ******************************************************************
+      *DESC    : Alternate-key collision check for                     *
+      *        : my-vsam-file-complex.dat - VSAM-Write-Complex.cob      *
+      *        : declares "alternate record key is KEY-NAME1" with no  *
+      *        : WITH DUPLICATES clause and nothing ever checks for    *
+      *        : them. Reads every record (DATA-TYPE 1/2/3, all of     *
+      *        : which share the same KEY-NUM/KEY-NAME header layout), *
+      *        : groups by KEY-NAME via the SORT verb, and reports any *
+      *        : KEY-NAME shared by more than one KEY-NUM.             *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAM-AltKey-Check.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS KEY-NUM1
+            ALTERNATE RECORD KEY IS KEY-NAME1
+            FILE STATUS IS WS-FILE-STATUS.
+       SELECT SORT-WORK ASSIGN TO "ALTKEY.SRT".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE
+       RECORD IS VARYING
+       FROM 41 TO 231 CHARACTERS DEPENDING ON WS-RECORD-COUNT.
+       01  VSAM-RECORD1.
+           05 KEY-NUM1      PIC 9(10).
+           05 KEY-NAME1     PIC X(20).
+           05 DATA-TYPE1    PIC 9.
+           05 DATA-Content1 PIC X(10).
+       01  VSAM-RECORD2.
+           05 FILLER        PIC X(10).
+           05 FILLER        PIC X(20).
+           05 FILLER        PIC 9.
+           05 DATA-Content2 PIC X(80).
+       01  VSAM-RECORD3.
+           05 FILLER        PIC X(10).
+           05 FILLER        PIC X(20).
+           05 FILLER        PIC 9.
+           05 DATA-Content3 PIC X(200).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05 SR-KEY-NAME   PIC X(20).
+           05 SR-KEY-NUM    PIC 9(10).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-RECORD-COUNT    PIC 999 COMP-X.
+       01 WS-FILE-STATUS     PIC X(2).
+       01 WS-EOF             PIC X VALUE "N".
+       01 WS-SORT-EOF        PIC X VALUE "N".
+       01 WS-FIRST-GROUP     PIC X VALUE "Y".
+       01 WS-GROUP-NAME      PIC X(20) VALUE SPACES.
+       01 WS-GROUP-COUNT     PIC 9(05) VALUE ZERO.
+       01 WS-GROUP-KEYS OCCURS 100 TIMES PIC 9(10).
+       01 WS-GROUP-IDX       PIC 9(05) VALUE ZERO.
+       01 WS-COLLISION-GROUPS PIC 9(05) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-KEY-NAME SR-KEY-NUM
+               INPUT PROCEDURE LOAD-SORT-PARA
+               OUTPUT PROCEDURE REPORT-PARA.
+
+           DISPLAY "ALTERNATE KEY GROUPS WITH COLLISIONS: "
+                   WS-COLLISION-GROUPS.
+
+           STOP RUN.
+
+      *READ EVERY RECORD SEQUENTIALLY AND RELEASE ITS KEY-NAME/KEY-NUM
+      *PAIR TO THE SORT - ALL THREE DATA-TYPE SHAPES SHARE THE SAME
+      *KEY-NUM1/KEY-NAME1 HEADER POSITION SO ONE GENERIC VIEW WORKS
+       LOAD-SORT-PARA.
+           OPEN INPUT VSAM-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+              DISPLAY "NOTHING TO CHECK - COMPLEX FILE NOT OPENED"
+           ELSE
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ VSAM-FILE NEXT INTO VSAM-RECORD1
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        MOVE KEY-NAME1 TO SR-KEY-NAME
+                        MOVE KEY-NUM1  TO SR-KEY-NUM
+                        RELEASE SORT-REC
+                 END-READ
+              END-PERFORM
+              CLOSE VSAM-FILE
+           END-IF.
+
+      *CONTROL-BREAK OVER THE SORTED KEY-NAME/KEY-NUM PAIRS - ANY GROUP
+      *WITH MORE THAN ONE KEY-NUM UNDER THE SAME KEY-NAME IS A COLLISION
+       REPORT-PARA.
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM ACCUMULATE-GROUP-PARA
+               END-RETURN
+           END-PERFORM.
+           PERFORM REPORT-GROUP-IF-COLLISION.
+
+       ACCUMULATE-GROUP-PARA.
+           IF WS-FIRST-GROUP = "Y"
+               MOVE SR-KEY-NAME TO WS-GROUP-NAME
+               MOVE "N" TO WS-FIRST-GROUP
+           END-IF.
+           IF SR-KEY-NAME NOT = WS-GROUP-NAME
+               PERFORM REPORT-GROUP-IF-COLLISION
+               MOVE SR-KEY-NAME TO WS-GROUP-NAME
+               MOVE ZERO TO WS-GROUP-COUNT
+           END-IF.
+           ADD 1 TO WS-GROUP-COUNT.
+           IF WS-GROUP-COUNT <= 100
+               MOVE SR-KEY-NUM TO WS-GROUP-KEYS(WS-GROUP-COUNT)
+           END-IF.
+
+       REPORT-GROUP-IF-COLLISION.
+           IF WS-GROUP-COUNT > 1
+               DISPLAY "COLLISION KEY-NAME=[" WS-GROUP-NAME "] COUNT="
+                       WS-GROUP-COUNT
+               PERFORM VARYING WS-GROUP-IDX FROM 1 BY 1
+                        UNTIL WS-GROUP-IDX > WS-GROUP-COUNT
+                        OR WS-GROUP-IDX > 100
+                   DISPLAY "  KEY-NUM=" WS-GROUP-KEYS(WS-GROUP-IDX)
+               END-PERFORM
+               ADD 1 TO WS-COLLISION-GROUPS
+           END-IF.
+      *
