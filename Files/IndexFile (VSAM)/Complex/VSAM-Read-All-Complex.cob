@@ -11,87 +11,108 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat" 
-            ORGANIZATION IS INDEXED 
-            ACCESS MODE IS DYNAMIC 
-      *      ACCESS MODE IS SEQUENTIAL 
-            RECORD KEY IS KEY-NUM 
+        SELECT VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+      *      ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS KEY-NUM
             alternate record key is KEY-NAME
-            FILE STATUS IS WS-FILE-STATUS. 
+            FILE STATUS IS WS-FILE-STATUS.
 
       *    access mode is dynamic
       *    record key is keyfield of indexing-record
       *    alternate record key is splitkey of indexing-record
       *        with duplicates
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD VSAM-FILE 
+       DATA DIVISION.
+       FILE SECTION.
+       FD VSAM-FILE
       *RECORD IS VARYING
        record is varying in size
-       from 41 to 111 characters depending on ws-record-count.
+       from 41 to 231 characters depending on ws-record-count.
       * record contains x characters.
-       01 VSAM-RECORD. 
+       01 VSAM-RECORD.
           05 KEY-NUM      PIC 9(10).
           05 KEY-NAME     PIC X(20).
           05 DATA-TYPE    PIC 9.
-          05 DATA-Content PIC X(80). 
-      *01  VSAM-RECORD2. 
-      *     05 KEY-NUM2      PIC 9(10).
-      *     05 KEY-NAME2     PIC X(20).
-      *     05 DATA-TYPE2    PIC 9.
-      *     05 DATA-Content2 PIC X(80). 
+          05 DATA-Content PIC X(200).
+       01 VSAM-RECORD1 REDEFINES VSAM-RECORD.
+          05 KEY-NUM1      PIC 9(10).
+          05 KEY-NAME1     PIC X(20).
+          05 DATA-TYPE1    PIC 9.
+          05 DATA-Content1 PIC X(10).
+       01 VSAM-RECORD3 REDEFINES VSAM-RECORD.
+          05 KEY-NUM3      PIC 9(10).
+          05 KEY-NAME3     PIC X(20).
+          05 DATA-TYPE3    PIC 9.
+          05 DATA-Content3 PIC X(200).
 
        WORKING-STORAGE SECTION.
-       01 ws-record-count       pic 99 comp-x.
-       01 WS-FILE-STATUS        PIC X(2). 
-       01 WS-EOF                PIC X VALUE "N". 
-      * 
+       01 ws-record-count       pic 999 comp-x.
+       01 WS-FILE-STATUS        PIC X(2).
+       01 WS-EOF                PIC X VALUE "N".
+      *
        01 ws-Type               pic 9 value 0.
           88 ws-is-quit         value 9.
-      *        
+      *
        01 WS-KEY-NUM           PIC 9(10).
-       01 WS-KEY-NAME          PIC X(20).  
-       01 WS-Content10         PIC X(10).             
-       01 WS-Content80         PIC X(80).   
-       *
-       01 WS-MSG.
+       01 WS-KEY-NAME          PIC X(20).
+       01 WS-Content10         PIC X(10).
+       01 WS-Content80         PIC X(80).
+      *
+       01 WS-MSG-TYPE1.
           05 FILLER         PIC X(13) VALUE "Record, Key=[".
-          05 WS-KEY-FIELD   PIC X(10).
+          05 WS-KEY-FIELD1  PIC X(10).
           05 FILLER         PIC X(9) VALUE "] Value=[".
-          05 WS-DATA-FIELD  PIC X(70).
-          05 FILLER         PIC X(1) VALUE "]". 
+          05 WS-DATA-FIELD1 PIC X(10).
+          05 FILLER         PIC X(1) VALUE "]".
+       01 WS-MSG-TYPE2.
+          05 FILLER         PIC X(13) VALUE "Record, Key=[".
+          05 WS-KEY-FIELD2  PIC X(10).
+          05 FILLER         PIC X(9) VALUE "] Value=[".
+          05 WS-DATA-FIELD2 PIC X(80).
+          05 FILLER         PIC X(1) VALUE "]".
+       01 WS-MSG-TYPE3.
+          05 FILLER         PIC X(13) VALUE "Record, Key=[".
+          05 WS-KEY-FIELD3  PIC X(10).
+          05 FILLER         PIC X(9) VALUE "] Value=[".
+          05 WS-DATA-FIELD3 PIC X(200).
+          05 FILLER         PIC X(1) VALUE "]".
       *
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-           OPEN Input VSAM-FILE 
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN Input VSAM-FILE
 		   DISPLAY "FILE STATUS=" WS-FILE-STATUS.
 
-           IF WS-FILE-STATUS = '00' 
-               PERFORM READ-RECORD UNTIL WS-EOF = "Y" 
-           END-IF 
-           
-           CLOSE VSAM-FILE 
-           STOP RUN. 
+           IF WS-FILE-STATUS = '00'
+               PERFORM READ-RECORD UNTIL WS-EOF = "Y"
+           END-IF
+
+           CLOSE VSAM-FILE
+           STOP RUN.
       *
-       READ-RECORD. 
-			
+       READ-RECORD.
            READ VSAM-FILE NEXT
-               INTO VSAM-RECORD 
+               INTO VSAM-RECORD
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
 		   IF WS-EOF = "N"
-           05 KEY-NUM      PIC 9(10).
-           05 KEY-NAME     PIC X(20).
-           05 DATA-TYPE    PIC 9.
-           05 DATA-Content1 PIC X(80). 
-
-               MOVE KEY-FIELD TO WS-KEY-FIELD
-               MOVE DATA-FIELD TO WS-DATA-FIELD
-               DISPLAY WS-MSG
+               EVALUATE DATA-TYPE1
+                   WHEN 1
+                       MOVE KEY-NUM1 TO WS-KEY-FIELD1
+                       MOVE DATA-Content1 TO WS-DATA-FIELD1
+                       DISPLAY WS-MSG-TYPE1
+                   WHEN 3
+                       MOVE KEY-NUM3 TO WS-KEY-FIELD3
+                       MOVE DATA-Content3 TO WS-DATA-FIELD3
+                       DISPLAY WS-MSG-TYPE3
+                   WHEN OTHER
+                       MOVE KEY-NUM TO WS-KEY-FIELD2
+                       MOVE DATA-Content(1:80) TO WS-DATA-FIELD2
+                       DISPLAY WS-MSG-TYPE2
+               END-EVALUATE
            END-If.
-	  	   
+
       *   Display "STATUS=" WS-FILE-STATUS.
       *
-
