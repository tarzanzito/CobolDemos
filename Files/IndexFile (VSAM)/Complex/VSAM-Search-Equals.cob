@@ -11,11 +11,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
+       SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat"
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM
-            RECORD KEY IS KEY-FIELD 
-            FILE STATUS IS WS-FILE-STATUS. 
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS KEY-FIELD
+            FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION. 
        FILE SECTION. 
@@ -29,6 +29,8 @@
        01 WS-EOF            PIC X VALUE "N". 
        01 WS-KEY            PIC X(10).
           88 WS-IS-QUIT     VALUE "Q", "q".
+       01 WS-ACTION          PIC X VALUE SPACE.
+       01 WS-NEW-DATA        PIC X(70).
        01 WS-MSG.
           05 FILLER         PIC X(13) VALUE "Record, Key=[".
           05 WS-KEY-FIELD   PIC X(10).
@@ -37,8 +39,8 @@
           05 FILLER         PIC X(1) VALUE "]". 
       *
        PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-           OPEN Input VSAM-FILE 
+       MAIN-PROCEDURE.
+           OPEN I-O VSAM-FILE
            DISPLAY "# FILE STATUS=" WS-FILE-STATUS.
 
            IF WS-FILE-STATUS = "00"
@@ -52,8 +54,8 @@
            DISPLAY "# START Search equals...".
            PERFORM FIND-RECORD-EQUALS UNTIL WS-IS-QUIT.
            DISPLAY "# FINISHED...:".
-	  *
-       FIND-RECORD-EQUALS. 
+      *
+       FIND-RECORD-EQUALS.
            DISPLAY "# Enter Key or (q) to quit:".
            ACCEPT WS-KEY from console.
            IF WS-IS-QUIT
@@ -62,7 +64,7 @@
            MOVE SPACES TO VSAM-RECORD.
            MOVE WS-KEY TO KEY-FIELD
            
-           READ VSAM-FILE INTO VSAM-RECORD
+           READ VSAM-FILE
                KEY IS KEY-FIELD
                INVALID KEY
                   DISPLAY "# INVALID KEY"
@@ -70,8 +72,38 @@
                    MOVE KEY-FIELD  TO WS-KEY-FIELD
                    MOVE DATA-FIELD TO WS-DATA-FIELD
                    DISPLAY WS-MSG
+                   PERFORM MAINTAIN-RECORD
             END-READ.
 
             DISPLAY "# STATUS CODE=" WS-FILE-STATUS.
             DISPLAY " ".
       *
+       MAINTAIN-RECORD.
+           DISPLAY "# (E)dit, (D)elete or ENTER to continue:".
+           ACCEPT WS-ACTION FROM CONSOLE.
+           EVALUATE WS-ACTION
+               WHEN "E"
+               WHEN "e"
+                   DISPLAY "# Enter new value(70):"
+                   ACCEPT WS-NEW-DATA FROM CONSOLE
+                   MOVE WS-NEW-DATA TO DATA-FIELD
+                   REWRITE VSAM-RECORD
+                       INVALID KEY
+                          DISPLAY "# REWRITE FAILED"
+                       NOT INVALID KEY
+                          DISPLAY "# RECORD UPDATED"
+                   END-REWRITE
+               WHEN "D"
+               WHEN "d"
+                   DELETE VSAM-FILE
+                       INVALID KEY
+                          DISPLAY "# DELETE FAILED"
+                       NOT INVALID KEY
+                          DISPLAY "# RECORD DELETED"
+                   END-DELETE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       MAINTAIN-RECORD-FIM.
+           EXIT.
+      *
