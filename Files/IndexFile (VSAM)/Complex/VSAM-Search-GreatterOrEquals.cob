@@ -1,7 +1,7 @@
       ******************************************************************
       *DESC    : Search records by key (>=) in indexed file (vsam)     *
       *        : navegate to next and precious records                 *
-	  *        : using START                                           *
+      *        : using START                                           *
       *AUTHOR  : Paulo                                                 *
       *DATE    : 2025-05-10                                            *
       *VERSION : 1.1.0                                                 *
@@ -13,58 +13,70 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
+       SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat"
             ORGANIZATION IS INDEXED
             ACCESS MODE IS Dynamic
       *     ACCESS MODE IS SEQUENTIAL compile error in READ
-            RECORD KEY IS KEY-FIELD 
-            FILE STATUS IS WS-FILE-STATUS. 
+            RECORD KEY IS KEY-FIELD
+            FILE STATUS IS WS-FILE-STATUS.
+       SELECT VSAM-REPORT ASSIGN TO "vsam-list.rpt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
       *
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  VSAM-FILE. 
-       01  VSAM-RECORD. 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE.
+       01  VSAM-RECORD.
            05 KEY-FIELD      PIC X(10).
-           05 DATA-FIELD     PIC X(70). 
+           05 DATA-FIELD     PIC X(70).
+       FD  VSAM-REPORT.
+       01  VSAM-REPORT-LINE  PIC X(82).
       *
-       WORKING-STORAGE SECTION. 
-       01 WS-FILE-STATUS     PIC X(2). 
-       01 WS-EOF             PIC X VALUE "N". 
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS     PIC X(2).
+       01 WS-REPORT-STATUS   PIC X(2).
+       01 WS-EOF             PIC X VALUE "N".
        01 WS-KEY             PIC X(10).
           88 WS-IS-QUIT      VALUE "Q", "q".
           88 WS-IS-FIND      VALUE "F", "f".
           88 WS-IS-PREV      VALUE "P", "p".
           88 WS-IS-NEXT      VALUE "N", "n".
+          88 WS-IS-LIST      VALUE "L", "l".
+          88 WS-IS-RANGE     VALUE "R", "r".
+       01 WS-END-KEY         PIC X(10).
+       01 WS-RANGE-COUNT     PIC 9(04) VALUE ZERO.
        01 WS-MSG.
           05 FILLER          PIC X(13) VALUE "Record, Key=[".
           05 WS-KEY-FIELD    PIC X(10).
           05 FILLER          PIC X(9) VALUE "] Value=[".
           05 WS-DATA-FIELD   PIC X(70).
-          05 FILLER          PIC X(1) VALUE "]". 
-      *              
-       PROCEDURE DIVISION. 
+          05 FILLER          PIC X(1) VALUE "]".
+       01 WS-LIST-COUNT      PIC 9(04) VALUE ZERO.
+       01 WS-LIST-WANTED     PIC 9(04) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
        MAIN-PROCEDURE. 
            OPEN Input VSAM-FILE 
 
            DISPLAY "FILE STATUS=" WS-FILE-STATUS.
-		   
+
            IF WS-FILE-STATUS = "00"
               PERFORM START-RECORDS
-           END-IF 			   
+           END-IF
 
-           CLOSE VSAM-FILE. 
+           CLOSE VSAM-FILE.
 
-           STOP RUN. 
+           STOP RUN.
       *
-       START-RECORDS. 
+       START-RECORDS.
            DISPLAY "START...:".
 
            PERFORM ASK-RECORDS UNTIL WS-IS-QUIT.
 
            DISPLAY "FINISHED...:".
-	  *	  
-       ASK-RECORDS. 
-           DISPLAY "Action (f)-find, (n)-next, (p)-prev, (q)-quit".
+      *
+       ASK-RECORDS.
+           DISPLAY "Action (f)find (n)next (p)prev (l)list (r)range (q)"
            ACCEPT WS-KEY FROM CONSOLE
 
             EVALUATE TRUE
@@ -73,9 +85,13 @@
                 WHEN WS-IS-FIND
                     PERFORM FIND-RECORD
                 WHEN WS-IS-NEXT
-                    PERFORM NEXT-RECORD 
+                    PERFORM NEXT-RECORD
                 WHEN WS-IS-PREV
-                    PERFORM PREV-RECORD 
+                    PERFORM PREV-RECORD
+                WHEN WS-IS-LIST
+                    PERFORM LIST-NEXT-N
+                WHEN WS-IS-RANGE
+                    PERFORM RANGE-EXTRACT
                 WHEN OTHER
                     DISPLAY "NO Action to do...."
             END-EVALUATE.
@@ -128,4 +144,90 @@
 
            DISPLAY "Prev".
            DISPLAY "READ STATUS CODE=" WS-FILE-STATUS.
-      *  
\ No newline at end of file
+      *
+       LIST-NEXT-N.
+           DISPLAY "Start Key >=:".
+           ACCEPT WS-KEY FROM CONSOLE.
+           MOVE WS-KEY TO KEY-FIELD.
+           DISPLAY "How many records to list:".
+           ACCEPT WS-LIST-WANTED FROM CONSOLE.
+           MOVE ZERO TO WS-LIST-COUNT.
+           MOVE "N" TO WS-EOF.
+
+           OPEN OUTPUT VSAM-REPORT.
+
+           START VSAM-FILE
+              KEY GREATER THAN OR EQUAL TO KEY-FIELD
+              INVALID KEY
+                  DISPLAY "INVALID KEY"
+           END-START.
+
+           IF WS-FILE-STATUS = "00"
+              PERFORM UNTIL WS-LIST-COUNT >= WS-LIST-WANTED
+                            OR WS-EOF = "Y"
+                 READ VSAM-FILE NEXT INTO VSAM-RECORD
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        MOVE KEY-FIELD TO WS-KEY-FIELD
+                        MOVE DATA-FIELD TO WS-DATA-FIELD
+                        DISPLAY WS-MSG
+                        MOVE WS-MSG TO VSAM-REPORT-LINE
+                        WRITE VSAM-REPORT-LINE
+                        ADD 1 TO WS-LIST-COUNT
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+           CLOSE VSAM-REPORT.
+           MOVE "N" TO WS-EOF.
+           DISPLAY "LISTED " WS-LIST-COUNT " RECORDS TO vsam-list.rpt".
+       LIST-NEXT-N-FIM.
+           EXIT.
+      *
+      *WRITES EVERY RECORD WITH KEY-FIELD IN [WS-KEY,WS-END-KEY] TO
+      *vsam-list.rpt IN ONE PASS, SO THE OPERATOR DOES NOT HAVE TO
+      *KEEP PRESSING (N) UNTIL THEY RUN PAST THE END OF THE RANGE.
+       RANGE-EXTRACT.
+           DISPLAY "Start Key >=:".
+           ACCEPT WS-KEY FROM CONSOLE.
+           MOVE WS-KEY TO KEY-FIELD.
+           DISPLAY "End Key <=:".
+           ACCEPT WS-END-KEY FROM CONSOLE.
+           MOVE ZERO TO WS-RANGE-COUNT.
+           MOVE "N" TO WS-EOF.
+
+           OPEN OUTPUT VSAM-REPORT.
+
+           START VSAM-FILE
+              KEY GREATER THAN OR EQUAL TO KEY-FIELD
+              INVALID KEY
+                  DISPLAY "INVALID KEY"
+           END-START.
+
+           IF WS-FILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ VSAM-FILE NEXT INTO VSAM-RECORD
+                    AT END
+                        MOVE "Y" TO WS-EOF
+                    NOT AT END
+                        IF KEY-FIELD > WS-END-KEY
+                           MOVE "Y" TO WS-EOF
+                        ELSE
+                           MOVE KEY-FIELD TO WS-KEY-FIELD
+                           MOVE DATA-FIELD TO WS-DATA-FIELD
+                           DISPLAY WS-MSG
+                           MOVE WS-MSG TO VSAM-REPORT-LINE
+                           WRITE VSAM-REPORT-LINE
+                           ADD 1 TO WS-RANGE-COUNT
+                        END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+           CLOSE VSAM-REPORT.
+           MOVE "N" TO WS-EOF.
+           DISPLAY "RANGE WROTE " WS-RANGE-COUNT " RECORDS".
+       RANGE-EXTRACT-FIM.
+           EXIT.
+      *
\ No newline at end of file
