@@ -0,0 +1,141 @@
+      ******************************************************************
+      *DESC    : Reorg/pack utility for my-vsam-file-complex.dat        *
+      *        : reads every record (DATA-TYPE1/2/3) in key order and  *
+      *        : rewrites a fresh copy, since the file only ever grows *
+      *        : via WRITE/insert with no compaction step today.       *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAM-Reorg-Complex.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OLD-VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS OLD-KEY-NUM1
+            ALTERNATE RECORD KEY IS OLD-KEY-NAME1
+            FILE STATUS IS WS-OLD-STATUS.
+       SELECT NEW-VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat.reorg"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS NEW-KEY-NUM1
+            ALTERNATE RECORD KEY IS NEW-KEY-NAME1
+            FILE STATUS IS WS-NEW-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-VSAM-FILE
+       RECORD IS VARYING
+       FROM 41 TO 231 CHARACTERS DEPENDING ON OLD-RECORD-COUNT.
+       01  OLD-VSAM-RECORD1.
+           05 OLD-KEY-NUM1      PIC 9(10).
+           05 OLD-KEY-NAME1     PIC X(20).
+           05 OLD-DATA-TYPE1    PIC 9.
+           05 OLD-DATA-Content1 PIC X(10).
+       01  OLD-VSAM-RECORD2.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(20).
+           05 FILLER            PIC 9.
+           05 OLD-DATA-Content2 PIC X(80).
+       01  OLD-VSAM-RECORD3.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(20).
+           05 FILLER            PIC 9.
+           05 OLD-DATA-Content3 PIC X(200).
+       FD  NEW-VSAM-FILE
+       RECORD IS VARYING
+       FROM 41 TO 231 CHARACTERS DEPENDING ON NEW-RECORD-COUNT.
+       01  NEW-VSAM-RECORD1.
+           05 NEW-KEY-NUM1      PIC 9(10).
+           05 NEW-KEY-NAME1     PIC X(20).
+           05 NEW-DATA-TYPE1    PIC 9.
+           05 NEW-DATA-Content1 PIC X(10).
+       01  NEW-VSAM-RECORD2.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(20).
+           05 FILLER            PIC 9.
+           05 NEW-DATA-Content2 PIC X(80).
+       01  NEW-VSAM-RECORD3.
+           05 FILLER            PIC X(10).
+           05 FILLER            PIC X(20).
+           05 FILLER            PIC 9.
+           05 NEW-DATA-Content3 PIC X(200).
+      *
+       WORKING-STORAGE SECTION.
+       01 OLD-RECORD-COUNT   PIC 999 COMP-X.
+       01 NEW-RECORD-COUNT   PIC 999 COMP-X.
+       01 WS-OLD-STATUS      PIC X(2).
+       01 WS-NEW-STATUS      PIC X(2).
+       01 WS-EOF             PIC X VALUE "N".
+       01 WS-REORG-COUNT     PIC 9(06) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT OLD-VSAM-FILE.
+           DISPLAY "OLD FILE STATUS=" WS-OLD-STATUS.
+
+           IF WS-OLD-STATUS NOT = "00"
+              DISPLAY "NOTHING TO REORG - COMPLEX FILE NOT OPENED"
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NEW-VSAM-FILE.
+           DISPLAY "NEW FILE STATUS=" WS-NEW-STATUS.
+
+           IF WS-NEW-STATUS = "00"
+              PERFORM COPY-RECORDS UNTIL WS-EOF = "Y"
+           END-IF.
+
+           CLOSE OLD-VSAM-FILE.
+           CLOSE NEW-VSAM-FILE.
+
+           DISPLAY "REORG COPIED " WS-REORG-COUNT " RECORDS TO".
+           DISPLAY "my-vsam-file-complex.dat.reorg - REPLACE THE OLD".
+           DISPLAY "FILE WITH IT WHEN CONVENIENT TO FINISH THE PACK.".
+
+           STOP RUN.
+
+       COPY-RECORDS.
+           READ OLD-VSAM-FILE NEXT INTO OLD-VSAM-RECORD1
+              AT END
+                  MOVE "Y" TO WS-EOF
+              NOT AT END
+                  MOVE OLD-KEY-NUM1 TO NEW-KEY-NUM1
+                  MOVE OLD-KEY-NAME1 TO NEW-KEY-NAME1
+                  MOVE OLD-DATA-TYPE1 TO NEW-DATA-TYPE1
+                  EVALUATE OLD-DATA-TYPE1
+                  WHEN 1
+                      MOVE OLD-DATA-Content1 TO NEW-DATA-Content1
+                      MOVE 41 TO NEW-RECORD-COUNT
+                      WRITE NEW-VSAM-RECORD1
+                         INVALID KEY
+                            DISPLAY "WRITE FAILED KEY=" NEW-KEY-NUM1
+                         NOT INVALID KEY
+                            ADD 1 TO WS-REORG-COUNT
+                      END-WRITE
+                  WHEN 3
+                      MOVE OLD-DATA-Content3 TO NEW-DATA-Content3
+                      MOVE 231 TO NEW-RECORD-COUNT
+                      WRITE NEW-VSAM-RECORD3
+                         INVALID KEY
+                            DISPLAY "WRITE FAILED KEY=" NEW-KEY-NUM1
+                         NOT INVALID KEY
+                            ADD 1 TO WS-REORG-COUNT
+                      END-WRITE
+                  WHEN OTHER
+                      MOVE OLD-DATA-Content2 TO NEW-DATA-Content2
+                      MOVE 111 TO NEW-RECORD-COUNT
+                      WRITE NEW-VSAM-RECORD2
+                         INVALID KEY
+                            DISPLAY "WRITE FAILED KEY=" NEW-KEY-NUM1
+                         NOT INVALID KEY
+                            ADD 1 TO WS-REORG-COUNT
+                      END-WRITE
+                  END-EVALUATE
+           END-READ.
+      *
