@@ -18,10 +18,10 @@
       *assign to external envvar.
             ORGANIZATION IS INDEXED 
             ACCESS MODE IS DYNAMIC 
-            RECORD KEY IS KEY-NUM1 
+            RECORD KEY IS KEY-NUM1
            alternate record key is KEY-NAME1
-      *     with duplicates.
-            FILE STATUS IS WS-FILE-STATUS. 
+                with duplicates
+            FILE STATUS IS WS-FILE-STATUS.
 
       *    record key is keyfield of indexing-record
       *    alternate record key is splitkey of indexing-record
@@ -32,56 +32,63 @@
        FD VSAM-FILE
        record is varying in size
       *RECORD IS VARYING
-       from 41 to 111 characters depending on ws-record-count.
+       from 41 to 231 characters depending on ws-record-count.
 
       * record contains x characters.
-       01  VSAM-RECORD1. 
+       01  VSAM-RECORD1.
            05 KEY-NUM1      PIC 9(10).
            05 KEY-NAME1     PIC X(20).
            05 DATA-TYPE1    PIC 9.
-           05 DATA-Content1 PIC X(10). 
-       01  VSAM-RECORD2. 
+           05 DATA-Content1 PIC X(10).
+       01  VSAM-RECORD2.
            05 KEY-NUM2      PIC 9(10).
            05 KEY-NAME2     PIC X(20).
            05 DATA-TYPE2    PIC 9.
-           05 DATA-Content2 PIC X(80). 
+           05 DATA-Content2 PIC X(80).
+      *LONGER FREE-TEXT MEMO SHAPE - SAME KEY/NAME HEADER, 200-CHAR BODY
+       01  VSAM-RECORD3.
+           05 KEY-NUM3      PIC 9(10).
+           05 KEY-NAME3     PIC X(20).
+           05 DATA-TYPE3    PIC 9.
+           05 DATA-Content3 PIC X(200).
       *
-       WORKING-STORAGE SECTION. 
-       01 ws-record-count       pic 99 comp-x.
-       01 WS-FILE-STATUS        PIC X(2). 
-       01 WS-EOF                PIC X VALUE "N". 
+       WORKING-STORAGE SECTION.
+       01 ws-record-count       pic 999 comp-x.
+       01 WS-FILE-STATUS        PIC X(2).
+       01 WS-EOF                PIC X VALUE "N".
        01 ws-Type               pic 9 value 0.
-          88 ws-is-quit         value 9.    
+          88 ws-is-quit         value 9.
        01 WS-KEY-NUM           PIC 9(10).
-       01 WS-KEY-NAME          PIC X(20).  
-       01 WS-Content10         PIC X(10).             
-       01 WS-Content80         PIC X(80).             
+       01 WS-KEY-NAME          PIC X(20).
+       01 WS-Content10         PIC X(10).
+       01 WS-Content80         PIC X(80).
+       01 WS-Content200        PIC X(200).
       *
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-      *    OPEN I-O VSAM-FILE 
-           OPEN OUTPUT VSAM-FILE 
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O VSAM-FILE
+		   IF WS-FILE-STATUS = "35"
+                OPEN OUTPUT VSAM-FILE
+                CLOSE VSAM-FILE
+                OPEN I-O VSAM-FILE
+           END-IF.
 		   DISPLAY "FILE STATUS=" WS-FILE-STATUS.
-		   
-		   IF WS-FILE-STATUS = "05"
-				DISPLAY "FILE CREATED. RUN AGAIN."
-		   END-IF.
-		   
-           IF WS-FILE-STATUS = "00"
+
+           IF WS-FILE-STATUS = "00" OR WS-FILE-STATUS = "05"
 		       PERFORM WRITE-RECORDS
-           END-IF 			   
+           END-IF
 
-		   CLOSE VSAM-FILE. 
+		   CLOSE VSAM-FILE.
 
-           STOP RUN. 
+           STOP RUN.
 
-       WRITE-RECORDS. 
+       WRITE-RECORDS.
 	       DISPLAY "START INSERT...:".
-            DISPLAY "Type '9' to quit):".
+            DISPLAY "Type '9' to quit, '3' to update):".
             DISPLAY " ".
 
 		PERFORM UNTIL ws-is-quit
-                 DISPLAY "Enter type (1,2)"
+                 DISPLAY "Enter type (1,2,4=insert; 3=update existing)"
                  ACCEPT ws-Type from console
 
                   if ws-type = 9
@@ -96,9 +103,69 @@
                   perform XPTO2
                   end-if
 
+                  if ws-type = 4
+                  perform XPTO3
+                  end-if
+
+                  if ws-type = 3
+                  perform UPDATE-RECORD
+                  end-if
+
            END-PERFORM.
 
 	     DISPLAY "FINISHED...:".
+      *
+       UPDATE-RECORD.
+           DISPLAY "Enter KEY-NUM of record to update:"
+           ACCEPT WS-KEY-NUM FROM CONSOLE.
+
+           MOVE WS-KEY-NUM TO KEY-NUM1.
+           READ VSAM-FILE
+               INVALID KEY
+                   DISPLAY "NOT FOUND - use type 1/2 to insert instead."
+               NOT INVALID KEY
+                   DISPLAY "FOUND RECORD, TYPE=" DATA-TYPE1
+                   EVALUATE DATA-TYPE1
+                   WHEN 1
+                       DISPLAY "CURRENT NAME: " KEY-NAME1
+                       DISPLAY "CURRENT CONTENT(10): " DATA-Content1
+                       DISPLAY "Enter new KEY-NAME:"
+                       ACCEPT WS-KEY-NAME FROM CONSOLE
+                       DISPLAY "Enter new CONTENT(10):"
+                       ACCEPT WS-Content10 FROM CONSOLE
+                       MOVE WS-KEY-NAME TO KEY-NAME1
+                       MOVE WS-Content10 TO DATA-Content1
+                       MOVE 41 TO ws-record-count
+                       REWRITE VSAM-RECORD1
+                       DISPLAY "UPDATE STATUS:" WS-FILE-STATUS
+                   WHEN 3
+                       DISPLAY "CURRENT NAME: " KEY-NAME3
+                       DISPLAY "CURRENT CONTENT(200): " DATA-Content3
+                       DISPLAY "Enter new KEY-NAME:"
+                       ACCEPT WS-KEY-NAME FROM CONSOLE
+                       DISPLAY "Enter new CONTENT(200):"
+                       ACCEPT WS-Content200 FROM CONSOLE
+                       MOVE WS-KEY-NAME TO KEY-NAME3
+                       MOVE WS-Content200 TO DATA-Content3
+                       MOVE 231 TO ws-record-count
+                       REWRITE VSAM-RECORD3
+                       DISPLAY "UPDATE STATUS:" WS-FILE-STATUS
+                   WHEN OTHER
+                       DISPLAY "CURRENT NAME: " KEY-NAME2
+                       DISPLAY "CURRENT CONTENT(80): " DATA-Content2
+                       DISPLAY "Enter new KEY-NAME:"
+                       ACCEPT WS-KEY-NAME FROM CONSOLE
+                       DISPLAY "Enter new CONTENT(80):"
+                       ACCEPT WS-Content80 FROM CONSOLE
+                       MOVE WS-KEY-NAME TO KEY-NAME2
+                       MOVE WS-Content80 TO DATA-Content2
+                       MOVE 111 TO ws-record-count
+                       REWRITE VSAM-RECORD2
+                       DISPLAY "UPDATE STATUS:" WS-FILE-STATUS
+                   END-EVALUATE
+           END-READ.
+       UPDATE-RECORD-FIM.
+           EXIT.
       *
        XPTO1.
            DISPLAY "Enter KEY-NUM:"
@@ -118,8 +185,12 @@
       * if not correct size value return status-code=44
            MOVE 41 TO ws-record-count .
 
-            WRITE VSAM-RECORD1.
-            DISPLAY "Status:" WS-FILE-STATUS,
+            WRITE VSAM-RECORD1
+                INVALID KEY
+                    DISPLAY "WRITE FAILED, STATUS=" WS-FILE-STATUS
+                NOT INVALID KEY
+                    DISPLAY "Status:" WS-FILE-STATUS
+            END-WRITE.
             DISPLAY " ".
       *
        XPTO2.
@@ -139,7 +210,36 @@
 
            MOVE 111 TO ws-record-count .
 
-            WRITE VSAM-RECORD2.
-            DISPLAY "Status:" WS-FILE-STATUS.
+            WRITE VSAM-RECORD2
+                INVALID KEY
+                    DISPLAY "WRITE FAILED, STATUS=" WS-FILE-STATUS
+                NOT INVALID KEY
+                    DISPLAY "Status:" WS-FILE-STATUS
+            END-WRITE.
+            DISPLAY " ".
+      *
+       XPTO3.
+           DISPLAY "Enter KEY-NUM:"
+           ACCEPT WS-KEY-NUM from console.
+
+           DISPLAY "Enter KEY-NAME:"
+           ACCEPT WS-KEY-NAME from console.
+
+           DISPLAY "Enter CONTENT(200):"
+           ACCEPT WS-Content200 from console.
+
+           MOVE WS-KEY-NUM TO KEY-NUM3.
+           MOVE WS-KEY-NAME TO KEY-NAME3.
+           MOVE 3 TO DATA-TYPE3.
+           MOVE WS-Content200 TO DATA-Content3.
+
+           MOVE 231 TO ws-record-count .
+
+            WRITE VSAM-RECORD3
+                INVALID KEY
+                    DISPLAY "WRITE FAILED, STATUS=" WS-FILE-STATUS
+                NOT INVALID KEY
+                    DISPLAY "Status:" WS-FILE-STATUS
+            END-WRITE.
             DISPLAY " ".
       *
