@@ -0,0 +1,107 @@
+      ******************************************************************
+      *DESC    : Search records by alternate key (KEY-NAME1) in the     *
+      *        : complex indexed file - VSAM-Search-Equals.cob and      *
+      *        : VSAM-Search-GreaterOrEquals.cob only ever search on    *
+      *        : the primary KEY-NUM1, even though KEY-NAME1 is already *
+      *        : declared as an alternate key on the file.              *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAM-Search-AltKey.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VSAM-FILE ASSIGN TO "my-vsam-file-complex.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS KEY-NUM1
+            ALTERNATE RECORD KEY IS KEY-NAME1
+            FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE
+       RECORD IS VARYING
+       FROM 41 TO 231 CHARACTERS DEPENDING ON WS-RECORD-COUNT.
+       01  VSAM-RECORD1.
+           05 KEY-NUM1      PIC 9(10).
+           05 KEY-NAME1     PIC X(20).
+           05 DATA-TYPE1    PIC 9.
+           05 DATA-Content1 PIC X(10).
+       01  VSAM-RECORD2.
+           05 KEY-NUM2      PIC 9(10).
+           05 KEY-NAME2     PIC X(20).
+           05 DATA-TYPE2    PIC 9.
+           05 DATA-Content2 PIC X(80).
+       01  VSAM-RECORD3.
+           05 KEY-NUM3      PIC 9(10).
+           05 KEY-NAME3     PIC X(20).
+           05 DATA-TYPE3    PIC 9.
+           05 DATA-Content3 PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RECORD-COUNT    PIC 999 COMP-X.
+       01 WS-FILE-STATUS     PIC X(2).
+       01 WS-KEY-NAME        PIC X(20).
+          88 WS-IS-QUIT      VALUE "Q", "q".
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O VSAM-FILE
+           DISPLAY "# FILE STATUS=" WS-FILE-STATUS.
+
+           IF WS-FILE-STATUS = "00"
+              PERFORM START-RECORDS
+           END-IF.
+
+           CLOSE VSAM-FILE.
+           STOP RUN.
+      *
+       START-RECORDS.
+           DISPLAY "# START Search by alternate key (KEY-NAME1)...".
+           PERFORM FIND-RECORD-BY-NAME UNTIL WS-IS-QUIT.
+           DISPLAY "# FINISHED...:".
+      *
+       FIND-RECORD-BY-NAME.
+           DISPLAY "# Enter KEY-NAME or (q) to quit:".
+           ACCEPT WS-KEY-NAME FROM CONSOLE.
+           IF WS-IS-QUIT
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-KEY-NAME TO KEY-NAME1.
+
+           READ VSAM-FILE
+               KEY IS KEY-NAME1
+               INVALID KEY
+                   DISPLAY "# INVALID KEY"
+               NOT INVALID KEY
+                   PERFORM DISPLAY-RECORD-PARA
+           END-READ.
+
+           DISPLAY "# STATUS CODE=" WS-FILE-STATUS.
+           DISPLAY " ".
+      *
+      *DATA-TYPE1/2/3 SHARE THE SAME KEY-NUM/KEY-NAME HEADER POSITION,
+      *SO THE CONTENT FIELD SELECTED DEPENDS ON THE RECORD'S DATA-TYPE
+       DISPLAY-RECORD-PARA.
+           DISPLAY "# FOUND RECORD, KEY-NUM=" KEY-NUM1
+                   " TYPE=" DATA-TYPE1.
+           EVALUATE DATA-TYPE1
+               WHEN 1
+                   DISPLAY "# NAME   : " KEY-NAME1
+                   DISPLAY "# CONTENT: " DATA-Content1
+               WHEN 3
+                   DISPLAY "# NAME   : " KEY-NAME3
+                   DISPLAY "# CONTENT: " DATA-Content3
+               WHEN OTHER
+                   DISPLAY "# NAME   : " KEY-NAME2
+                   DISPLAY "# CONTENT: " DATA-Content2
+           END-EVALUATE.
+       DISPLAY-RECORD-EXIT-PARA.
+           EXIT.
+      *
