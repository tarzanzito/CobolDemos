@@ -12,53 +12,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *OPTIONAL - IF FILE NOT EXISTS THEN CREATE
-       SELECT OPTIONAL VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
-      *SELECT VSAM-FILE ASSIGN TO "YOUR.VSAM.FILE.dat" 
-            ORGANIZATION IS INDEXED 
-            ACCESS MODE IS DYNAMIC 
-            RECORD KEY IS KEY-FIELD 
-            FILE STATUS IS WS-FILE-STATUS. 
+       SELECT OPTIONAL VSAM-FILE ASSIGN TO "my-vsam-file.dat"
+      *SELECT VSAM-FILE ASSIGN TO "YOUR.VSAM.FILE.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS KEY-FIELD
+            alternate record key is DATA-ALT-KEY
+      *     with duplicates.
+            FILE STATUS IS WS-FILE-STATUS.
 
       *    record key is keyfield of indexing-record
       *    alternate record key is splitkey of indexing-record
       *    with duplicates
       *
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  VSAM-FILE. 
-       01  VSAM-RECORD. 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE.
+       01  VSAM-RECORD.
            05 KEY-FIELD      PIC X(10).
 			  88 IS-QUIT     VALUE "Q", "q".
-           05 DATA-FIELD     PIC X(70). 
+           05 DATA-FIELD.
+              10 DATA-ALT-KEY   PIC X(10).
+              10 DATA-REST      PIC X(60).
       *
        WORKING-STORAGE SECTION. 
        01  WS-FILE-STATUS        PIC X(2). 
        01  WS-EOF                PIC X VALUE "N". 
       *
        PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-      *    OPEN I-O VSAM-FILE 
-           OPEN OUTPUT VSAM-FILE 
+       MAIN-PROCEDURE.
+      *    FILE MAY ALREADY HOLD RECORDS FROM A PRIOR RUN - OPEN I-O
+      *    SO A RE-RUN INSERTS/UPDATES INSTEAD OF SILENTLY WIPING IT.
+      *    "05" MEANS THE OPTIONAL FILE DID NOT EXIST AND WAS CREATED,
+      *    SO IT IS SAFE TO CARRY ON AND WRITE THE FIRST RECORDS INTO IT.
+           OPEN I-O VSAM-FILE.
 		   DISPLAY "FILE STATUS=" WS-FILE-STATUS.
-		   
-		   IF WS-FILE-STATUS = "05"
-				DISPLAY "FILE CREATED. RUN AGAIN."
-		   END-IF.
-		   
-           IF WS-FILE-STATUS = "00"
+
+           IF WS-FILE-STATUS = "00" OR WS-FILE-STATUS = "05"
 		       PERFORM WRITE-RECORDS
-           END-IF 			   
+           ELSE
+              DISPLAY "UNABLE TO OPEN my-vsam-file.dat - STATUS="
+                      WS-FILE-STATUS
+           END-IF.
 
-		   CLOSE VSAM-FILE. 
+		   CLOSE VSAM-FILE.
 
-           STOP RUN. 
+           STOP RUN.
 
        WRITE-RECORDS. 
 	       DISPLAY "START INSERT...:".
            DISPLAY "Type 'q' to quit):"
            DISPLAY " "
 
-		   PERFORM UNTIL IS-Q
+		   PERFORM UNTIL IS-QUIT
       * how clear screen ?  DISPLAY ""   with blank SCREEN
                 DISPLAY "Enter Key:"
                 ACCEPT KEY-FIELD from console
@@ -66,6 +72,9 @@
                     DISPLAY "Enter value:"
                     ACCEPT DATA-FIELD from console
                     WRITE VSAM-RECORD
+                       INVALID KEY
+                          DISPLAY "DUPLICATE KEY - NOT WRITTEN"
+                    END-WRITE
                     DISPLAY "Status:" WS-FILE-STATUS
                     DISPLAY " "
            END-PERFORM.
