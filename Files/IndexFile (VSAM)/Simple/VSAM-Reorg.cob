@@ -0,0 +1,91 @@
+      ******************************************************************
+      *DESC    : Reorg/pack utility for my-vsam-file.dat                *
+      *        : reads every record in key order and rewrites a fresh  *
+      *        : copy, since the file only ever grows via WRITE/insert *
+      *        : with no compaction step today.                        *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2026-08-08                                            *
+      *VERSION : 1.0.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAM-Reorg.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OLD-VSAM-FILE ASSIGN TO "my-vsam-file.dat"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS OLD-KEY-FIELD
+            ALTERNATE RECORD KEY IS OLD-DATA-ALT-KEY
+            FILE STATUS IS WS-OLD-STATUS.
+       SELECT NEW-VSAM-FILE ASSIGN TO "my-vsam-file.dat.reorg"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS NEW-KEY-FIELD
+            ALTERNATE RECORD KEY IS NEW-DATA-ALT-KEY
+            FILE STATUS IS WS-NEW-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-VSAM-FILE.
+       01  OLD-VSAM-RECORD.
+           05 OLD-KEY-FIELD      PIC X(10).
+           05 OLD-DATA-FIELD.
+              10 OLD-DATA-ALT-KEY   PIC X(10).
+              10 OLD-DATA-REST      PIC X(60).
+       FD  NEW-VSAM-FILE.
+       01  NEW-VSAM-RECORD.
+           05 NEW-KEY-FIELD      PIC X(10).
+           05 NEW-DATA-FIELD.
+              10 NEW-DATA-ALT-KEY   PIC X(10).
+              10 NEW-DATA-REST      PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS      PIC X(2).
+       01 WS-NEW-STATUS      PIC X(2).
+       01 WS-EOF             PIC X VALUE "N".
+       01 WS-REORG-COUNT     PIC 9(06) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT OLD-VSAM-FILE.
+           DISPLAY "OLD FILE STATUS=" WS-OLD-STATUS.
+
+           IF WS-OLD-STATUS NOT = "00"
+              DISPLAY "NOTHING TO REORG - my-vsam-file.dat NOT OPENED"
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NEW-VSAM-FILE.
+           DISPLAY "NEW FILE STATUS=" WS-NEW-STATUS.
+
+           IF WS-NEW-STATUS = "00"
+              PERFORM COPY-RECORDS UNTIL WS-EOF = "Y"
+           END-IF.
+
+           CLOSE OLD-VSAM-FILE.
+           CLOSE NEW-VSAM-FILE.
+
+           DISPLAY "REORG COPIED " WS-REORG-COUNT " RECORDS TO".
+           DISPLAY "my-vsam-file.dat.reorg - REPLACE THE OLD FILE".
+           DISPLAY "WITH IT WHEN CONVENIENT TO COMPLETE THE PACK.".
+
+           STOP RUN.
+
+       COPY-RECORDS.
+           READ OLD-VSAM-FILE NEXT INTO OLD-VSAM-RECORD
+              AT END
+                  MOVE "Y" TO WS-EOF
+              NOT AT END
+                  MOVE OLD-KEY-FIELD TO NEW-KEY-FIELD
+                  MOVE OLD-DATA-FIELD TO NEW-DATA-FIELD
+                  WRITE NEW-VSAM-RECORD
+                     INVALID KEY
+                        DISPLAY "WRITE FAILED FOR KEY=" NEW-KEY-FIELD
+                     NOT INVALID KEY
+                        ADD 1 TO WS-REORG-COUNT
+                  END-WRITE
+           END-READ.
+      *
