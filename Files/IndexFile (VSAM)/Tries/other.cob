@@ -1,47 +1,119 @@
-IDENTIFICATION DIVISION.                 
- PROGRAM-ID. COBOADD.                     
- ENVIRONMENT DIVISION.                   
- INPUT-OUTPUT SECTION.                   
- FILE-CONTROL.                           
-     SELECT IN-FILE ASSIGN TO DD1         
-     ORGANIZATION IS SEQUENTIAL           
-     ACCESS MODE IS SEQUENTIAL.           
-     SELECT OUT-FILE ASSIGN TO DD2       
-     ORGANIZATION IS INDEXED             
-     RECORD KEY IS ONO                   
-     ACCESS MODE IS DYNAMIC               
-     FILE STATUS IS ST.                   
- DATA DIVISION.                           
- FILE SECTION.                           
- FD IN-FILE.                   
- 01 IN-REC.                     
-    02 WNO PIC X(3).           
-    02 WNAME PIC X(10).         
-    02 WADDR PIC X(15).         
-    02 FILLER PIC X(52).       
- FD OUT-FILE.                   
- 01 OUT-REC.                   
-    02 ONO PIC X(3).           
-    02 ONAME PIC X(10).         
-    02 OADDR PIC X(15).         
-    02 FILLER PIC X(52).       
- WORKING-STORAGE SECTION.       
- 01 EOF PIC X.                 
- 77 ST PIC 99.                 
- PROCEDURE DIVISION.           
- MAIN-PARA.                     
-     OPEN INPUT IN-FILE         
-           I-O OUT-FILE.                                     
-     DISPLAY ST.                                             
-     PERFORM READ-PARA UNTIL EOF = 'Y'.                   
-     CLOSE IN-FILE.                                       
-     CLOSE OUT-FILE.                                       
-     DISPLAY ST.                                           
-     STOP RUN.                                             
-READ-PARA.                                               
-       READ IN-FILE INTO OUT-REC AT END MOVE 'Y' TO EOF. 
-       IF EOF NOT EQUAL TO 'Y'                           
-         WRITE OUT-REC                                   
-         DISPLAY ST                                       
-         DISPLAY OUT-REC                                 
-       END-IF.       
\ No newline at end of file
+      ******************************************************************
+      *DESC    : Load IN-FILE records into indexed OUT-FILE (vsam),    *
+      *          rejecting duplicate keys and reporting control totals *
+      *AUTHOR  : Paulo                                                 *
+      *DATE    : 2025-05-10                                            *
+      *VERSION : 1.1.0                                                 *
+      *NOTES   :                                                       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOADD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE ASSIGN TO DD1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-IN.
+           SELECT OUT-FILE ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ONO
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-OUT.
+      *REJECTED RECORDS (DUPLICATE KEY) ARE LOGGED HERE INSTEAD OF
+      *BEING SILENTLY DROPPED, SO PROCESSING CAN CONTINUE
+           SELECT REJECT-FILE ASSIGN TO "coboadd-rejects.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REJECT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE.
+       01 IN-REC.
+          05 WNO             PIC X(3).
+          05 WNAME           PIC X(10).
+          05 WADDR           PIC X(15).
+          05 FILLER          PIC X(52).
+       FD OUT-FILE.
+       01 OUT-REC.
+          05 ONO             PIC X(3).
+          05 ONAME           PIC X(10).
+          05 OADDR           PIC X(15).
+          05 FILLER          PIC X(52).
+       FD REJECT-FILE.
+       01 REJECT-REC         PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 EOF                PIC X VALUE "N".
+       01 FS-IN              PIC X(02) VALUE SPACES.
+          88 FS-IN-OK        VALUE '00'.
+          88 FS-IN-EOF       VALUE '10'.
+       01 FS-OUT             PIC X(02) VALUE SPACES.
+          88 FS-OUT-OK       VALUE '00'.
+       01 FS-REJECT          PIC X(02) VALUE SPACES.
+      *CONTROL TOTALS - REPORTED AT END OF RUN
+       01 COUNTERS.
+          05 READ-COUNT      PIC 9(5) VALUE ZERO.
+          05 WRITE-COUNT     PIC 9(5) VALUE ZERO.
+          05 REJECT-COUNT    PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-PARA THRU OPEN-EXIT-PARA.
+           PERFORM PROCESS-PARA THRU PROCESS-EXIT-PARA.
+           PERFORM CLOSE-PARA THRU CLOSE-EXIT-PARA.
+           STOP RUN.
+
+       OPEN-PARA.
+           OPEN INPUT IN-FILE
+                I-O   OUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           DISPLAY "OPEN STATUS IN=" FS-IN " OUT=" FS-OUT
+                   " REJECT=" FS-REJECT.
+       OPEN-EXIT-PARA.
+           EXIT.
+
+       PROCESS-PARA.
+           PERFORM READ-PARA THRU READ-EXIT-PARA UNTIL EOF = "Y".
+       PROCESS-EXIT-PARA.
+           EXIT.
+
+       READ-PARA.
+           READ IN-FILE INTO OUT-REC
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   ADD 1 TO READ-COUNT
+                   PERFORM WRITE-PARA THRU WRITE-EXIT-PARA
+           END-READ.
+       READ-EXIT-PARA.
+           EXIT.
+
+      *REJECT AND REPORT DUPLICATE KEYS INSTEAD OF ABENDING
+       WRITE-PARA.
+           WRITE OUT-REC
+               INVALID KEY
+                   ADD 1 TO REJECT-COUNT
+                   DISPLAY "DUPLICATE KEY REJECTED: " ONO
+                   MOVE SPACES TO REJECT-REC
+                   STRING WNO DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          WNAME DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          WADDR DELIMITED BY SIZE
+                          INTO REJECT-REC
+                   END-STRING
+                   WRITE REJECT-REC
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WRITE-COUNT
+           END-WRITE.
+       WRITE-EXIT-PARA.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE IN-FILE.
+           CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
+           DISPLAY "RECORDS READ    : " READ-COUNT.
+           DISPLAY "RECORDS WRITTEN : " WRITE-COUNT.
+           DISPLAY "RECORDS REJECTED: " REJECT-COUNT.
+       CLOSE-EXIT-PARA.
+           EXIT.
