@@ -8,8 +8,8 @@
        SELECT optional VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
       *SELECT VSAM-FILE ASSIGN TO "YOUR.VSAM.FILE.dat" 
             ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM
-            RECORD KEY IS KEY-FIELD 
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS KEY-FIELD
             FILE STATUS IS WS-FILE-STATUS. 
 
       *    record key is keyfield of indexing-record
@@ -28,38 +28,75 @@
        01  WS-EOF                PIC X VALUE "N". 
        01  WS-KEY                PIC X(10).
            88 WS-IS-QUIT         VALUE "Q", "q".
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-           OPEN Input VSAM-FILE 
+           88 WS-IS-FIND         VALUE "F", "f".
+           88 WS-IS-NEXT         VALUE "N", "n".
+           88 WS-IS-PREV         VALUE "P", "p".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN Input VSAM-FILE
            DISPLAY "# FILE STATUS=" WS-FILE-STATUS.
            IF WS-FILE-STATUS = "00"
               PERFORM START-RECORDS
-           END-IF 			   
+           END-IF
 
-           CLOSE VSAM-FILE. 
+           CLOSE VSAM-FILE.
 
-           STOP RUN. 
+           STOP RUN.
 
-       START-RECORDS. 
+       START-RECORDS.
            display "# START...".
-           Perform FIND-RECORD-EQUAL until WS-IS-QUIT.
+           Perform ASK-RECORDS until WS-IS-QUIT.
            display "# FINISHED...:".
-	
-       FIND-RECORD-EQUAL. 
-           display "# Enter Key or (q) to quit:".
+
+       ASK-RECORDS.
+           DISPLAY "# Action (f)find (n)next (p)prev (q)quit".
+           ACCEPT WS-KEY FROM CONSOLE.
+
+           EVALUATE TRUE
+               WHEN WS-IS-QUIT
+                   EXIT PARAGRAPH
+               WHEN WS-IS-FIND
+                   PERFORM FIND-RECORD
+               WHEN WS-IS-NEXT
+                   PERFORM NEXT-RECORD
+               WHEN WS-IS-PREV
+                   PERFORM PREV-RECORD
+               WHEN OTHER
+                   DISPLAY "# NO ACTION TO DO"
+           END-EVALUATE.
+
+       FIND-RECORD.
+           display "# Enter Key to find:".
            accept WS-KEY from console.
-           if WS-IS-QUIT
-              exit.
-           
-           MOVE SPACES TO VSAM-RECORD.
-           MOVE WS-KEY TO KEY-FIELD
-           
-           READ VSAM-FILE into VSAM-RECORD
-               KEY IS KEY-FIELD
+
+           MOVE WS-KEY TO KEY-FIELD.
+
+           START VSAM-FILE
+               KEY IS EQUAL TO KEY-FIELD
                INVALID KEY
                   DISPLAY "# INVALID KEY"
-               NOT INVALID KEY
+           END-START.
+
+           IF WS-FILE-STATUS = "00"
+              PERFORM NEXT-RECORD
+           END-IF.
+           display "# START STATUS CODE=" WS-FILE-STATUS.
+
+       NEXT-RECORD.
+           READ VSAM-FILE NEXT INTO VSAM-RECORD
+               AT END
+                  DISPLAY "# END OF FILE"
+               NOT AT END
+                  DISPLAY "Record: KEY=" KEY-FIELD "VALUE=" DATA-FIELD
+           END-READ.
+           display "# READ STATUS CODE=" WS-FILE-STATUS.
+
+       PREV-RECORD.
+           READ VSAM-FILE PREVIOUS INTO VSAM-RECORD
+               AT END
+                  DISPLAY "# END OF FILE"
+               NOT AT END
                   DISPLAY "Record: KEY=" KEY-FIELD "VALUE=" DATA-FIELD
-            END-READ.
-            display "# STATUS CODE=" WS-FILE-STATUS.
+           END-READ.
+           display "# READ STATUS CODE=" WS-FILE-STATUS.
 
