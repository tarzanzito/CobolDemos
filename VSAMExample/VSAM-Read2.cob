@@ -4,13 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
-            ORGANIZATION IS INDEXED 
-      *      ACCESS MODE IS DYNAMIC
-      *      ACCESS MODE IS RANDOM 	  
-            ACCESS MODE IS SEQUENTIAL 
-            RECORD KEY IS KEY-FIELD 
-            FILE STATUS IS WS-FILE-STATUS. 
+        SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat"
+            ORGANIZATION IS INDEXED
+      *DYNAMIC SO MAIN-PROCEDURE CAN OFFER EITHER A FULL SEQUENTIAL
+      *SCAN (READ-RECORD) OR A ONE-SHOT KEYED FETCH (READ-RECORD-B)
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS KEY-FIELD
+            FILE STATUS IS WS-FILE-STATUS.
 
       *    access mode is dynamic
       *    record key is keyfield of indexing-record
@@ -25,46 +25,58 @@
            05 KEY-FIELD      PIC X(10). 
            05 DATA-FIELD     PIC X(70). 
 
-       WORKING-STORAGE SECTION. 
-       01  WS-FILE-STATUS        PIC X(2). 
-       01  WS-EOF                PIC X VALUE "N". 
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC X(2).
+       01  WS-EOF                PIC X VALUE "N".
+       01  WS-MODE               PIC X VALUE SPACE.
+           88 WS-MODE-SCAN       VALUE "S", "s".
+           88 WS-MODE-KEY        VALUE "K", "k".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN Input VSAM-FILE
 
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-           OPEN Input VSAM-FILE 
-		   
 		   DISPLAY "FILE STATUS=" WS-FILE-STATUS.
-           IF WS-FILE-STATUS = '00' 
-               PERFORM READ-RECORD UNTIL WS-EOF = "Y" 
-           END-IF 
-           CLOSE VSAM-FILE 
-		   
-           STOP RUN. 
-
-       READ-RECORD. 
-			
-           READ VSAM-FILE 
-               INTO VSAM-RECORD 
+           IF WS-FILE-STATUS = '00'
+               DISPLAY "Enter (S)can whole file or (K)ey fetch:"
+               ACCEPT WS-MODE FROM CONSOLE
+               EVALUATE TRUE
+                   WHEN WS-MODE-KEY
+                       PERFORM READ-RECORD-B
+                   WHEN OTHER
+                       PERFORM READ-RECORD UNTIL WS-EOF = "Y"
+               END-EVALUATE
+           END-IF
+           CLOSE VSAM-FILE
+
+           STOP RUN.
+
+       READ-RECORD.
+
+           READ VSAM-FILE NEXT RECORD
+               INTO VSAM-RECORD
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
 		   IF WS-EOF = "N"
-               DISPLAY 'Record read: ' KEY-FIELD ':' DATA-FIELD 
+               DISPLAY 'Record read: ' KEY-FIELD ':' DATA-FIELD
            END-If.
-		   
+
       *   Display "STATUS=" WS-FILE-STATUS.
 
-       
-	   READ-RECORD-B. 
-			
-           READ VSAM-FILE 
-               INTO VSAM-RECORD 
-               INVALID KEY 
-                   DISPLAY "Record not found" 
-               NOT INVALID KEY 
+      *ONE-SHOT DIRECT FETCH BY KEY-FIELD, INSTEAD OF SCANNING THE
+      *WHOLE FILE TO FIND ONE RECORD
+	   READ-RECORD-B.
+           DISPLAY "Enter key to fetch:".
+           ACCEPT KEY-FIELD FROM CONSOLE.
+
+           READ VSAM-FILE
+               KEY IS KEY-FIELD
+               INVALID KEY
+                   DISPLAY "Record not found"
+               NOT INVALID KEY
                    DISPLAY "Record read: " KEY-FIELD ":" DATA-FIELD
-      *        AT END MOVE "Y" TO WS-EOF
            END-READ.
            Display "STATUS=" WS-FILE-STATUS.
-	  
+
 
