@@ -4,52 +4,80 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat" 
-            ORGANIZATION IS INDEXED 
-      *      ACCESS MODE IS DYNAMIC 
-            ACCESS MODE IS SEQUENTIAL 
-            RECORD KEY IS KEY-FIELD 
-            FILE STATUS IS WS-FILE-STATUS. 
+        SELECT VSAM-FILE ASSIGN TO "my-vsam-file.dat"
+            ORGANIZATION IS INDEXED
+      *      ACCESS MODE IS DYNAMIC
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS KEY-FIELD
+            FILE STATUS IS WS-FILE-STATUS.
+        SELECT CSV-REPORT ASSIGN TO "vsam-export.csv"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CSV-STATUS.
 
       *    access mode is dynamic
       *    record key is keyfield of indexing-record
       *    alternate record key is splitkey of indexing-record
       *        with duplicates
 
-       DATA DIVISION. 
-       FILE SECTION. 
-       FD  VSAM-FILE. 
-       01  VSAM-RECORD. 
-           05 KEY-FIELD      PIC X(10). 
-           05 DATA-FIELD     PIC X(70). 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE.
+       01  VSAM-RECORD.
+           05 KEY-FIELD      PIC X(10).
+           05 DATA-FIELD     PIC X(70).
+       FD  CSV-REPORT.
+       01  CSV-REPORT-LINE   PIC X(82).
 
-       WORKING-STORAGE SECTION. 
-       01  WS-FILE-STATUS        PIC X(2). 
-       01  WS-EOF                PIC X VALUE "N". 
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC X(2).
+       01  WS-CSV-STATUS         PIC X(2).
+       01  WS-EOF                PIC X VALUE "N".
+       01  WS-MODE               PIC X VALUE "D".
+           88 WS-MODE-CSV        VALUE "C", "c".
 
-       PROCEDURE DIVISION. 
-       MAIN-PROCEDURE. 
-           OPEN Input VSAM-FILE 
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Output mode: (d)isplay (c)sv".
+           ACCEPT WS-MODE FROM CONSOLE.
+
+           OPEN Input VSAM-FILE
 
 		   DISPLAY "FILE STATUS=" WS-FILE-STATUS.
-           IF WS-FILE-STATUS = '00' 
-               PERFORM READ-RECORD UNTIL WS-EOF = "Y" 
-           END-IF 
-           
-           CLOSE VSAM-FILE 
-           STOP RUN. 
-
-       READ-RECORD. 
-			
-           READ VSAM-FILE 
-               INTO VSAM-RECORD 
+           IF WS-FILE-STATUS = '00'
+               IF WS-MODE-CSV
+                  OPEN OUTPUT CSV-REPORT
+               END-IF
+               PERFORM READ-RECORD UNTIL WS-EOF = "Y"
+               IF WS-MODE-CSV
+                  CLOSE CSV-REPORT
+                  DISPLAY "CSV EXPORTED TO vsam-export.csv"
+               END-IF
+           END-IF
+
+           CLOSE VSAM-FILE
+           STOP RUN.
+
+       READ-RECORD.
+
+           READ VSAM-FILE
+               INTO VSAM-RECORD
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
 		   IF WS-EOF = "N"
-               DISPLAY 'Record read: ' KEY-FIELD ':' DATA-FIELD 
+               IF WS-MODE-CSV
+                  MOVE SPACES TO CSV-REPORT-LINE
+                  STRING FUNCTION TRIM(KEY-FIELD) DELIMITED BY SIZE
+                         "," DELIMITED BY SIZE
+                         FUNCTION TRIM(DATA-FIELD) DELIMITED BY SIZE
+                         INTO CSV-REPORT-LINE
+                  END-STRING
+                  WRITE CSV-REPORT-LINE
+               ELSE
+                  DISPLAY 'Record read: ' KEY-FIELD ':' DATA-FIELD
+               END-IF
            END-If.
-		   
+
       *   Display "STATUS=" WS-FILE-STATUS.
-  
+
 
